@@ -0,0 +1,256 @@
+000100* CBMQPUT0 - MQ PUT-SIDE OUTBOUND POSTING PROGRAM
+000200*----------------------------------------------------------------
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.        CBMQPUT0.
+000500 AUTHOR.            J HALVERSEN.
+000600 INSTALLATION.      CARDDEMO BATCH SYSTEMS.
+000700 DATE-WRITTEN.      08/09/2026.
+000800 DATE-COMPILED.
+000900*----------------------------------------------------------------
+001000* CBMQPUT0 READS PROCESSED AUTHORIZATION RESPONSES (CMQAUTV) AND
+001100* QUEUES EACH ONE BACK TO THE ORIGINATING CHANNEL USING CMQPMOV
+001200* PUT OPTIONS, CLOSING THE LOOP LEFT OPEN BY THE INBOUND-ONLY
+001300* MQGET STUB.
+001400*----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600* -------------------------------------------------------------
+001700* DATE       BY   DESCRIPTION
+001800* 08/09/2026 JH   INITIAL VERSION.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT MQCTLFL ASSIGN TO MQCTLFL
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS MQCTLFL-STATUS.
+002600     SELECT MQAUTHFL ASSIGN TO MQAUTHFL
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS MQAUTHFL-STATUS.
+002850     SELECT MQCORFL ASSIGN TO MQCORFL
+002860         ORGANIZATION IS SEQUENTIAL
+002870         FILE STATUS IS MQCORFL-STATUS.
+002880     SELECT MQSUSFL ASSIGN TO MQSUSFL
+002885         ORGANIZATION IS SEQUENTIAL
+002890         FILE STATUS IS MQSUSFL-STATUS.
+002900*
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  MQCTLFL
+003300     RECORDING MODE IS F.
+003400     COPY CMQCTLV.
+003500 FD  MQAUTHFL
+003600     RECORDING MODE IS F.
+003700     COPY CMQAUTV.
+003750 FD  MQCORFL
+003760     RECORDING MODE IS F.
+003770     COPY CMQCORV.
+003780 FD  MQSUSFL
+003790     RECORDING MODE IS F.
+003795     COPY CMQSUSV.
+003800*
+003900 WORKING-STORAGE SECTION.
+004000 01  MQCTLFL-STATUS          PIC X(02) VALUE SPACES.
+004100 01  MQAUTHFL-STATUS         PIC X(02) VALUE SPACES.
+004150 01  MQCORFL-STATUS          PIC X(02) VALUE SPACES.
+004160 01  MQSUSFL-STATUS          PIC X(02) VALUE SPACES.
+004200*
+004300 01  WS-SWITCHES.
+004400   05  WS-DONE-SW          PIC X(01) VALUE "N".
+004500       88  WS-DONE                    VALUE "Y".
+004600*
+004700 01  WS-COUNTERS.
+004800   05  WS-MSG-COUNT        PIC S9(09) COMP VALUE 0.
+004850   05  WS-REJECT-COUNT     PIC S9(09) COMP VALUE 0.
+004900*
+005000 01  WS-MQ-FIELDS.
+005100   05  WS-HCONN            PIC S9(09) COMP VALUE 0.
+005200   05  WS-HOBJ             PIC S9(09) COMP VALUE 0.
+005300   05  WS-COMPCODE         PIC S9(09) COMP VALUE 0.
+005400   05  WS-REASON           PIC S9(09) COMP VALUE 0.
+005500   05  WS-CLOSE-OPTIONS    PIC S9(09) COMP VALUE 0.
+005600   05  WS-QMGR-NAME        PIC X(48) VALUE SPACES.
+005700   05  WS-MSG-BUFFER       PIC X(256) VALUE SPACES.
+005750*
+005760 01  WS-CORRELATION-FIELDS.
+005770   05  WS-CORREL-TRAN-ID        PIC X(16) VALUE SPACES.
+005780   05  WS-CORREL-REQUEST-MSGID  PIC X(24) VALUE SPACES.
+005790*
+005800 01  WS-PUT-FAIL-VERB           PIC X(13) VALUE SPACES.
+005810 01  WS-PUT-FAIL-CC-DISP        PIC ----9 VALUE SPACES.
+005820 01  WS-PUT-FAIL-RC-DISP        PIC -------9 VALUE SPACES.
+005900*
+006000     COPY CMQPMOV.
+006050     COPY CMQMDV.
+006100     COPY CMQODV.
+006200*
+006300 PROCEDURE DIVISION.
+006400*----------------------------------------------------------------
+006500* 0000-MAINLINE
+006600*----------------------------------------------------------------
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006900     PERFORM 2000-PROCESS-RESPONSES THRU 2000-EXIT
+007000         UNTIL WS-DONE
+007100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007200     GOBACK
+007300     .
+007400*----------------------------------------------------------------
+007500* 1000-INITIALIZE - OPEN FILES, LOAD PUT CONTROL, CONNECT TO MQ
+007600*----------------------------------------------------------------
+007700 1000-INITIALIZE.
+007800     OPEN INPUT MQAUTHFL
+007820     PERFORM 8130-OPEN-CORRELATION-FILE THRU 8130-EXIT
+007840     PERFORM 8140-OPEN-SUSPENSE-FILE THRU 8140-EXIT
+007900     PERFORM 8000-LOAD-MQ-CONTROL THRU 8000-EXIT
+008000     PERFORM 8010-LOAD-MQ-PUT-CONTROL THRU 8010-EXIT
+008100     CALL "MQCONN" USING WS-QMGR-NAME
+008200                          WS-HCONN
+008300                          WS-COMPCODE
+008400                          WS-REASON
+008500     PERFORM 3000-READ-RESPONSE THRU 3000-EXIT
+008600     .
+008700 1000-EXIT.
+008800     EXIT.
+008900*----------------------------------------------------------------
+009000* 2000-PROCESS-RESPONSES - PUT CURRENT RESPONSE, READ NEXT
+009100*----------------------------------------------------------------
+009200 2000-PROCESS-RESPONSES.
+009300     PERFORM 4000-PUT-ONE-MESSAGE THRU 4000-EXIT
+009400     PERFORM 3000-READ-RESPONSE THRU 3000-EXIT
+009500     .
+009600 2000-EXIT.
+009700     EXIT.
+009800*----------------------------------------------------------------
+009900* 3000-READ-RESPONSE - NEXT PROCESSED AUTHORIZATION RESPONSE
+010000*----------------------------------------------------------------
+010100 3000-READ-RESPONSE.
+010200     READ MQAUTHFL
+010300         AT END
+010400             SET WS-DONE TO TRUE
+010500     END-READ
+010600     .
+010700 3000-EXIT.
+010800     EXIT.
+010900*----------------------------------------------------------------
+011000* 4000-PUT-ONE-MESSAGE - OPEN DEST QUEUE, MQPUT, CLOSE
+011100*----------------------------------------------------------------
+011200 4000-PUT-ONE-MESSAGE.
+011300     MOVE MQAUTH-DEST-QUEUE    TO MQOD-OBJECTNAME
+011400     MOVE MQAUTH-MSG-DATA      TO WS-MSG-BUFFER
+011450     MOVE MQAUTH-TRAN-ID       TO WS-CORREL-TRAN-ID
+011460     MOVE MQAUTH-REQUEST-MSGID TO WS-CORREL-REQUEST-MSGID
+011470     PERFORM 8100-SET-REPLY-CORRELID THRU 8100-EXIT
+011500     CALL "MQOPEN" USING WS-HCONN
+011600                          MQOD
+011700                          MQOD-OBJECTTYPE
+011800                          WS-HOBJ
+011900                          WS-COMPCODE
+012000                          WS-REASON
+012050     IF WS-COMPCODE NOT = 0
+012060         MOVE "MQOPEN FAILED" TO WS-PUT-FAIL-VERB
+012070         PERFORM 8120-WRITE-PUT-SUSPENSE THRU 8120-EXIT
+012080     ELSE
+012100         CALL "MQPUT" USING WS-HCONN
+012200                             WS-HOBJ
+012300                             MQMD
+012400                             MQPMO
+012500                             MQAUTH-MSG-LENGTH
+012600                             WS-MSG-BUFFER
+012700                             WS-COMPCODE
+012800                             WS-REASON
+012820         IF WS-COMPCODE NOT = 0
+012830             MOVE "MQPUT FAILED" TO WS-PUT-FAIL-VERB
+012840             PERFORM 8120-WRITE-PUT-SUSPENSE THRU 8120-EXIT
+012850         ELSE
+012860             PERFORM 8110-LOG-CORRELATION THRU 8110-EXIT
+012870             ADD 1 TO WS-MSG-COUNT
+012880         END-IF
+012900         CALL "MQCLOSE" USING WS-HCONN
+013000                               WS-HOBJ
+013100                               WS-CLOSE-OPTIONS
+013200                               WS-COMPCODE
+013300                               WS-REASON
+013350     END-IF
+013500     .
+013600 4000-EXIT.
+013700     EXIT.
+013750*----------------------------------------------------------------
+013760* 8120-WRITE-PUT-SUSPENSE - MQOPEN/MQPUT FAILED, AUDIT THE
+013770* REJECT INSTEAD OF LOGGING A CORRELATION THAT NEVER HAPPENED -
+013780* CBMQREC0'S RECONCILIATION COUNT MUST NOT SEE A FAILED PUT AS
+013790* A SUCCESSFUL DOWNSTREAM POST.
+013800*----------------------------------------------------------------
+013810 8120-WRITE-PUT-SUSPENSE.
+013820     MOVE MQAUTH-DEST-QUEUE       TO MQSUS-QUEUE-NAME
+013830     MOVE MQAUTH-REQUEST-MSGID    TO MQSUS-MSGID
+013840     MOVE SPACES                  TO MQSUS-STRUCID-FOUND
+013850     MOVE 0                       TO MQSUS-VERSION-FOUND
+013860     MOVE MQAUTH-MSG-LENGTH       TO MQSUS-MSG-LENGTH
+013870     MOVE WS-MSG-BUFFER           TO MQSUS-MSG-DATA
+013873     MOVE WS-COMPCODE             TO WS-PUT-FAIL-CC-DISP
+013876     MOVE WS-REASON               TO WS-PUT-FAIL-RC-DISP
+013880     STRING WS-PUT-FAIL-VERB DELIMITED BY SIZE
+013890             " CC=" DELIMITED BY SIZE
+013900             WS-PUT-FAIL-CC-DISP DELIMITED BY SIZE
+013910             " RC=" DELIMITED BY SIZE
+013920             WS-PUT-FAIL-RC-DISP DELIMITED BY SIZE
+013930         INTO MQSUS-REASON-TEXT
+013940     ACCEPT MQSUS-SUSPEND-DATE FROM DATE YYYYMMDD
+013950     ACCEPT MQSUS-SUSPEND-TIME FROM TIME
+013960     WRITE MQ-SUSPENSE-RECORD
+013970     ADD 1 TO WS-REJECT-COUNT
+013980     .
+013990 8120-EXIT.
+014000     EXIT.
+014003*----------------------------------------------------------------
+014006* 8130/8140 - OPEN MQCORFL/MQSUSFL EXTEND OR OUTPUT BASED ON
+014009* WHETHER THE TARGET DATASET ALREADY HAS CONTENT, NOT ON RUN
+014012* HISTORY - BOTH DATASETS ARE DD-ED DISP=(MOD,CATLG,CATLG) SO
+014015* THEY ACCUMULATE ACROSS RUNS (CBMQREC0 RECONCILES AGAINST
+014018* MQCORFL LATER), SO AN UNCONDITIONAL OPEN OUTPUT WOULD TRUNCATE
+014021* EVERY PRIOR RUN'S ROWS.  SAME PATTERN AS CBMQLSN0'S
+014024* 8360/8370/8380.
+014027*----------------------------------------------------------------
+014030 8130-OPEN-CORRELATION-FILE.
+014033     OPEN INPUT MQCORFL
+014036     IF MQCORFL-STATUS = "00"
+014039         CLOSE MQCORFL
+014042         OPEN EXTEND MQCORFL
+014045     ELSE
+014048         OPEN OUTPUT MQCORFL
+014051     END-IF
+014054     .
+014057 8130-EXIT.
+014058     EXIT.
+014059 8140-OPEN-SUSPENSE-FILE.
+014060     OPEN INPUT MQSUSFL
+014061     IF MQSUSFL-STATUS = "00"
+014062         CLOSE MQSUSFL
+014063         OPEN EXTEND MQSUSFL
+014064     ELSE
+014065         OPEN OUTPUT MQSUSFL
+014066     END-IF
+014067     .
+014068 8140-EXIT.
+014069     EXIT.
+014070*----------------------------------------------------------------
+014080* 8000/8010 - SHARED MQ CONTROL LOADERS (SEE CMQCTLP/CMQCTPP)
+014090*----------------------------------------------------------------
+014100 COPY CMQCTLP.
+014200 COPY CMQCTPP.
+014250 COPY CMQCORP.
+014300*----------------------------------------------------------------
+014400* 9000-TERMINATE - DISCONNECT FROM MQ, CLOSE FILES
+014500*----------------------------------------------------------------
+014600 9000-TERMINATE.
+014700     CALL "MQDISC" USING WS-HCONN
+014800                          WS-COMPCODE
+014900                          WS-REASON
+014950     CLOSE MQCORFL
+014960     CLOSE MQSUSFL
+015000     CLOSE MQAUTHFL
+015100     DISPLAY "CBMQPUT0: RESPONSES POSTED = " WS-MSG-COUNT
+015150     DISPLAY "CBMQPUT0: RESPONSES REJECTED = " WS-REJECT-COUNT
+015200     .
+015300 9000-EXIT.
+015400     EXIT.
