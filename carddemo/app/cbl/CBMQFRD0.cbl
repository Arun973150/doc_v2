@@ -0,0 +1,230 @@
+000100* CBMQFRD0 - MQ FRAUD-ALERT BROWSE SCANNER
+000200*----------------------------------------------------------------
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.        CBMQFRD0.
+000500 AUTHOR.            J HALVERSEN.
+000600 INSTALLATION.      CARDDEMO BATCH SYSTEMS.
+000700 DATE-WRITTEN.      08/09/2026.
+000800 DATE-COMPILED.
+000900*----------------------------------------------------------------
+001000* CBMQFRD0 IS A SECOND, SEPARATE CONSUMER OF THE SAME INBOUND
+001100* QUEUE CBMQLSN0 DRAINS.  IT OPENS MQGMO FOR NON-DESTRUCTIVE
+001200* BROWSE (BROWSE FIRST, THEN BROWSE NEXT) SO IT CAN SCAN EVERY
+001300* MESSAGE FOR FRAUD PATTERNS WITHOUT REMOVING ANYTHING FROM THE
+001400* QUEUE OR RACING CBMQLSN0, WHICH STILL DOES THE ACTUAL
+001500* DESTRUCTIVE GET AND STAGES MESSAGES FOR DOWNSTREAM PROCESSING.
+001600*----------------------------------------------------------------
+001700* MODIFICATION HISTORY
+001800* -------------------------------------------------------------
+001900* DATE       BY   DESCRIPTION
+002000* 08/09/2026 JH   INITIAL VERSION.
+002100*----------------------------------------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT MQCTLFL ASSIGN TO MQCTLFL
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS MQCTLFL-STATUS.
+002800     SELECT MQFRPFL ASSIGN TO MQFRPFL
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS MQFRPFL-STATUS.
+003100     SELECT MQFRDFL ASSIGN TO MQFRDFL
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS MQFRDFL-STATUS.
+003350     SELECT MQSUSFL ASSIGN TO MQSUSFL
+003360         ORGANIZATION IS SEQUENTIAL
+003370         FILE STATUS IS MQSUSFL-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  MQCTLFL
+003800     RECORDING MODE IS F.
+003900     COPY CMQCTLV.
+004000 FD  MQFRPFL
+004100     RECORDING MODE IS F.
+004200     COPY CMQFRPV.
+004300 FD  MQFRDFL
+004400     RECORDING MODE IS F.
+004500     COPY CMQFRDV.
+004550 FD  MQSUSFL
+004560     RECORDING MODE IS F.
+004570     COPY CMQSUSV.
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 01  MQCTLFL-STATUS          PIC X(02) VALUE SPACES.
+004900 01  MQFRPFL-STATUS          PIC X(02) VALUE SPACES.
+005000 01  MQFRDFL-STATUS          PIC X(02) VALUE SPACES.
+005050 01  MQSUSFL-STATUS          PIC X(02) VALUE SPACES.
+005100*
+005200 01  WS-SWITCHES.
+005300   05  WS-DONE-SW          PIC X(01) VALUE "N".
+005400       88  WS-DONE                    VALUE "Y".
+005500   05  WS-FRPFL-EOF-SW     PIC X(01) VALUE "N".
+005600       88  WS-FRPFL-EOF               VALUE "Y".
+005700   05  WS-FIRST-BROWSE-SW  PIC X(01) VALUE "Y".
+005800       88  WS-FIRST-BROWSE            VALUE "Y".
+005900       88  WS-NOT-FIRST-BROWSE        VALUE "N".
+005950   05  WS-MQGMO-VALID-SW   PIC X(01) VALUE "Y".
+005960       88  WS-MQGMO-VALID      VALUE "Y".
+005970       88  WS-MQGMO-INVALID    VALUE "N".
+006000*
+006100 01  WS-COUNTERS.
+006200   05  WS-MSG-COUNT        PIC S9(09) COMP VALUE 0.
+006300   05  WS-ALERT-COUNT      PIC S9(09) COMP VALUE 0.
+006400*
+006500 01  WS-FRAUD-PATTERNS.
+006600   05  WS-PATTERN-COUNT    PIC S9(04) COMP VALUE 0.
+006700   05  WS-PATTERN-TABLE OCCURS 10 TIMES.
+006750       10  WS-PATTERN-ENTRY PIC X(30).
+006760       10  WS-PATTERN-LEN   PIC S9(04) COMP.
+006900 01  WS-FRAUD-IDX           PIC S9(04) COMP VALUE 0.
+007000 01  WS-MATCH-COUNT         PIC S9(04) COMP VALUE 0.
+007100*
+007200 01  WS-MQ-FIELDS.
+007300   05  WS-HCONN            PIC S9(09) COMP VALUE 0.
+007400   05  WS-HOBJ             PIC S9(09) COMP VALUE 0.
+007500   05  WS-COMPCODE         PIC S9(09) COMP VALUE 0.
+007600   05  WS-REASON           PIC S9(09) COMP VALUE 0.
+007700   05  WS-CLOSE-OPTIONS    PIC S9(09) COMP VALUE 0.
+007800   05  WS-BUFFLEN          PIC S9(09) COMP VALUE 256.
+007900   05  WS-DATALEN          PIC S9(09) COMP VALUE 0.
+008000   05  WS-QMGR-NAME        PIC X(48) VALUE SPACES.
+008100   05  WS-MSG-BUFFER       PIC X(256) VALUE SPACES.
+008200   05  WS-BROWSE-FIRST     PIC S9(09) COMP VALUE 16.
+008300   05  WS-BROWSE-NEXT      PIC S9(09) COMP VALUE 32.
+008400*
+008500     COPY CMQGMOV.
+008600     COPY CMQMDV.
+008700     COPY CMQODV.
+008800*
+008900 PROCEDURE DIVISION.
+009000*----------------------------------------------------------------
+009100* 0000-MAINLINE
+009200*----------------------------------------------------------------
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009500     PERFORM 2000-PROCESS-MESSAGES THRU 2000-EXIT
+009600         UNTIL WS-DONE
+009700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+009800     GOBACK
+009900     .
+010000*----------------------------------------------------------------
+010100* 1000-INITIALIZE - LOAD CONTROL/PATTERNS, OPEN FILES, CONNECT
+010200*----------------------------------------------------------------
+010300 1000-INITIALIZE.
+010400     PERFORM 8000-LOAD-MQ-CONTROL THRU 8000-EXIT
+010500     PERFORM 8005-APPLY-GET-OPTIONS THRU 8005-EXIT
+010600     PERFORM 8600-LOAD-FRAUD-PATTERNS THRU 8600-EXIT
+010620     PERFORM 8630-OPEN-ALERT-FILE THRU 8630-EXIT
+010640     PERFORM 8640-OPEN-SUSPENSE-FILE THRU 8640-EXIT
+010800     MOVE MQCTL-QUEUE-NAME TO MQOD-OBJECTNAME
+010900     CALL "MQCONN" USING WS-QMGR-NAME
+011000                          WS-HCONN
+011100                          WS-COMPCODE
+011200                          WS-REASON
+011300     CALL "MQOPEN" USING WS-HCONN
+011400                          MQOD
+011500                          MQOD-OBJECTTYPE
+011600                          WS-HOBJ
+011700                          WS-COMPCODE
+011800                          WS-REASON
+011900     .
+012000 1000-EXIT.
+012100     EXIT.
+012200*----------------------------------------------------------------
+012300* 2000-PROCESS-MESSAGES - ONE BROWSE MQGET PER PASS UNTIL DONE
+012400*----------------------------------------------------------------
+012500 2000-PROCESS-MESSAGES.
+012600     PERFORM 3000-BROWSE-ONE-MESSAGE THRU 3000-EXIT
+012700     IF WS-COMPCODE NOT = 0
+012800         SET WS-DONE TO TRUE
+012900     ELSE
+013000         ADD 1 TO WS-MSG-COUNT
+013100         SET WS-NOT-FIRST-BROWSE TO TRUE
+013150         PERFORM 8200-VALIDATE-MQGMO THRU 8200-EXIT
+013160         IF WS-MQGMO-VALID
+013200             PERFORM 8610-SCAN-FOR-FRAUD THRU 8610-EXIT
+013250         END-IF
+013300     END-IF
+013400     .
+013500 2000-EXIT.
+013600     EXIT.
+013700*----------------------------------------------------------------
+013800* 3000-BROWSE-ONE-MESSAGE - MQGET WITH BROWSE OPTIONS, NOT GET
+013900*----------------------------------------------------------------
+014000 3000-BROWSE-ONE-MESSAGE.
+014100     MOVE LOW-VALUES TO MQMD-MSGID
+014200     MOVE LOW-VALUES TO MQMD-CORRELID
+014300     IF WS-FIRST-BROWSE
+014400         MOVE WS-BROWSE-FIRST TO MQGMO-OPTIONS
+014500     ELSE
+014600         MOVE WS-BROWSE-NEXT  TO MQGMO-OPTIONS
+014700     END-IF
+014800     CALL "MQGET" USING WS-HCONN
+014900                         WS-HOBJ
+015000                         MQMD
+015100                         MQGMO
+015200                         WS-BUFFLEN
+015300                         WS-MSG-BUFFER
+015400                         WS-DATALEN
+015500                         WS-COMPCODE
+015600                         WS-REASON
+015700     .
+015800 3000-EXIT.
+015900     EXIT.
+016000*----------------------------------------------------------------
+016100* 8000/8005 - SHARED MQ CONTROL LOADERS (SEE CMQCTLP/CMQCTLG)
+016200* 8600 THRU 8620 - FRAUD PATTERN LOAD/SCAN (SEE CMQFRPP)
+016300*----------------------------------------------------------------
+016400 COPY CMQCTLP.
+016500 COPY CMQCTLG.
+016550 COPY CMQVALP.
+016600 COPY CMQFRPP.
+016610*----------------------------------------------------------------
+016620* 8630/8640 - OPEN MQFRDFL/MQSUSFL EXTEND OR OUTPUT BASED ON
+016630* WHETHER THE TARGET DATASET ALREADY HAS CONTENT, NOT ON RUN
+016640* HISTORY - BOTH ARE DD-ED DISP=(MOD,CATLG,CATLG) IN CBMQFRD.JCL
+016650* SO THEY ACCUMULATE ACROSS RUNS.  SAME PATTERN AS CBMQLSN0'S
+016660* 8360/8370/8380.
+016670*----------------------------------------------------------------
+016680 8630-OPEN-ALERT-FILE.
+016690     OPEN INPUT MQFRDFL
+016700     IF MQFRDFL-STATUS = "00"
+016710         CLOSE MQFRDFL
+016720         OPEN EXTEND MQFRDFL
+016730     ELSE
+016740         OPEN OUTPUT MQFRDFL
+016750     END-IF
+016760     .
+016770 8630-EXIT.
+016780     EXIT.
+016790 8640-OPEN-SUSPENSE-FILE.
+016800     OPEN INPUT MQSUSFL
+016810     IF MQSUSFL-STATUS = "00"
+016820         CLOSE MQSUSFL
+016830         OPEN EXTEND MQSUSFL
+016840     ELSE
+016850         OPEN OUTPUT MQSUSFL
+016860     END-IF
+016870     .
+016880 8640-EXIT.
+016890     EXIT.
+016900*----------------------------------------------------------------
+016950* 9000-TERMINATE - DISCONNECT FROM MQ, CLOSE FILES
+016960*----------------------------------------------------------------
+017000 9000-TERMINATE.
+017100     CALL "MQCLOSE" USING WS-HCONN
+017200                           WS-HOBJ
+017300                           WS-CLOSE-OPTIONS
+017400                           WS-COMPCODE
+017500                           WS-REASON
+017600     CALL "MQDISC" USING WS-HCONN
+017700                          WS-COMPCODE
+017800                          WS-REASON
+017900     CLOSE MQFRDFL
+017950     CLOSE MQSUSFL
+018000     DISPLAY "CBMQFRD0: MESSAGES BROWSED = " WS-MSG-COUNT
+018100         " FRAUD ALERTS WRITTEN = " WS-ALERT-COUNT
+018200     .
+018300 9000-EXIT.
+018400     EXIT.
