@@ -0,0 +1,200 @@
+000100* CBMQREC0 - DAILY MQ RECONCILIATION REPORT
+000200*----------------------------------------------------------------
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.        CBMQREC0.
+000500 AUTHOR.            J HALVERSEN.
+000600 INSTALLATION.      CARDDEMO BATCH SYSTEMS.
+000700 DATE-WRITTEN.      08/09/2026.
+000800 DATE-COMPILED.
+000900*----------------------------------------------------------------
+001000* CBMQREC0 COMPARES THE COUNT OF MESSAGES DRAINED UNDER MQGMO
+001100* (MQSTGFL, WRITTEN BY CBMQLSN0) AGAINST THE COUNT OF REPLIES
+001200* PROVEN POSTED BACK DOWNSTREAM (MQCORFL, WRITTEN BY CBMQPUT0 AND
+001300* CMQCORP) AND FLAGS ANY GAP BETWEEN THEM ON A DAILY REPORT.
+001400*----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600* -------------------------------------------------------------
+001700* DATE       BY   DESCRIPTION
+001800* 08/09/2026 JH   INITIAL VERSION.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT MQCTLFL ASSIGN TO MQCTLFL
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS MQCTLFL-STATUS.
+002600     SELECT MQSTGFL ASSIGN TO MQSTGFL
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS MQSTGFL-STATUS.
+002900     SELECT MQCORFL ASSIGN TO MQCORFL
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS MQCORFL-STATUS.
+003200     SELECT MQRPTFL ASSIGN TO MQRPTFL
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS MQRPTFL-STATUS.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  MQCTLFL
+003900     RECORDING MODE IS F.
+004000     COPY CMQCTLV.
+004100 FD  MQSTGFL
+004200     RECORDING MODE IS F.
+004300     COPY CMQSTGV.
+004400 FD  MQCORFL
+004500     RECORDING MODE IS F.
+004600     COPY CMQCORV.
+004700 FD  MQRPTFL
+004800     RECORD CONTAINS 132 CHARACTERS
+004900     RECORDING MODE IS F.
+005000 01  RPT-LINE                   PIC X(132).
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 01  MQCTLFL-STATUS          PIC X(02) VALUE SPACES.
+005400 01  MQSTGFL-STATUS          PIC X(02) VALUE SPACES.
+005500 01  MQCORFL-STATUS          PIC X(02) VALUE SPACES.
+005600 01  MQRPTFL-STATUS          PIC X(02) VALUE SPACES.
+005700*
+005800 01  WS-SWITCHES.
+005900   05  WS-STG-EOF-SW       PIC X(01) VALUE "N".
+006000       88  WS-STG-EOF                 VALUE "Y".
+006100   05  WS-COR-EOF-SW       PIC X(01) VALUE "N".
+006200       88  WS-COR-EOF                 VALUE "Y".
+006300*
+006400 01  WS-COUNTERS.
+006500   05  WS-GET-COUNT        PIC S9(09) COMP VALUE 0.
+006600   05  WS-POST-COUNT       PIC S9(09) COMP VALUE 0.
+006700   05  WS-GAP-COUNT        PIC S9(09) COMP VALUE 0.
+006800*
+006900 01  WS-REPORT-FIELDS.
+007000   05  WS-GET-COUNT-ED     PIC ZZZ,ZZZ,ZZ9.
+007100   05  WS-POST-COUNT-ED    PIC ZZZ,ZZZ,ZZ9.
+007200   05  WS-GAP-COUNT-ED     PIC -ZZZ,ZZZ,ZZ9.
+007300   05  WS-RUN-DATE         PIC X(08) VALUE SPACES.
+007400*
+007500 PROCEDURE DIVISION.
+007600*----------------------------------------------------------------
+007700* 0000-MAINLINE
+007800*----------------------------------------------------------------
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008100     PERFORM 2000-COUNT-STAGED THRU 2000-EXIT
+008200         UNTIL WS-STG-EOF
+008300     PERFORM 3000-COUNT-POSTED THRU 3000-EXIT
+008400         UNTIL WS-COR-EOF
+008500     PERFORM 4000-WRITE-REPORT THRU 4000-EXIT
+008600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008700     GOBACK
+008800     .
+008900*----------------------------------------------------------------
+009000* 1000-INITIALIZE - OPEN FILES, LOAD CONTROL, PRIME READS
+009100*----------------------------------------------------------------
+009200 1000-INITIALIZE.
+009300     OPEN INPUT MQSTGFL
+009400     OPEN INPUT MQCORFL
+009500     OPEN OUTPUT MQRPTFL
+009600     PERFORM 8000-LOAD-MQ-CONTROL THRU 8000-EXIT
+009700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009800     PERFORM 5000-READ-STAGED THRU 5000-EXIT
+009900     PERFORM 6000-READ-POSTED THRU 6000-EXIT
+010000     .
+010100 1000-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------------
+010400* 2000-COUNT-STAGED - ONE MESSAGE DRAINED UNDER MQGMO
+010500*----------------------------------------------------------------
+010600 2000-COUNT-STAGED.
+010650     IF MQSTG-GET-DATE = WS-RUN-DATE
+010700         ADD 1 TO WS-GET-COUNT
+010750     END-IF
+010800     PERFORM 5000-READ-STAGED THRU 5000-EXIT
+010900     .
+011000 2000-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011300* 3000-COUNT-POSTED - ONE REPLY PROVEN POSTED DOWNSTREAM
+011400*----------------------------------------------------------------
+011500 3000-COUNT-POSTED.
+011550     IF MQCOR-LOG-DATE = WS-RUN-DATE
+011600         ADD 1 TO WS-POST-COUNT
+011650     END-IF
+011700     PERFORM 6000-READ-POSTED THRU 6000-EXIT
+011800     .
+011900 3000-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------------
+012200* 4000-WRITE-REPORT - HEADING, COUNTS, AND GAP ALERT
+012300*----------------------------------------------------------------
+012400 4000-WRITE-REPORT.
+012500     MOVE SPACES TO RPT-LINE
+012600     STRING "MQ DAILY RECONCILIATION REPORT - RUN DATE "
+012700         WS-RUN-DATE DELIMITED BY SIZE INTO RPT-LINE
+012800     WRITE RPT-LINE
+012900     MOVE SPACES TO RPT-LINE
+013000     STRING "QUEUE: " MQCTL-QUEUE-NAME DELIMITED BY SIZE
+013100         INTO RPT-LINE
+013200     WRITE RPT-LINE
+013300     MOVE WS-GET-COUNT  TO WS-GET-COUNT-ED
+013400     MOVE SPACES TO RPT-LINE
+013500     STRING "MESSAGES DRAINED (MQGET)    : " WS-GET-COUNT-ED
+013600         DELIMITED BY SIZE INTO RPT-LINE
+013700     WRITE RPT-LINE
+013800     MOVE WS-POST-COUNT TO WS-POST-COUNT-ED
+013900     MOVE SPACES TO RPT-LINE
+014000     STRING "RECORDS POSTED DOWNSTREAM   : " WS-POST-COUNT-ED
+014100         DELIMITED BY SIZE INTO RPT-LINE
+014200     WRITE RPT-LINE
+014300     COMPUTE WS-GAP-COUNT = WS-GET-COUNT - WS-POST-COUNT
+014400     MOVE WS-GAP-COUNT TO WS-GAP-COUNT-ED
+014500     MOVE SPACES TO RPT-LINE
+014600     STRING "GAP (DRAINED MINUS POSTED)  : " WS-GAP-COUNT-ED
+014700         DELIMITED BY SIZE INTO RPT-LINE
+014800     WRITE RPT-LINE
+014900     MOVE SPACES TO RPT-LINE
+015000     IF WS-GAP-COUNT = 0
+015100         STRING "STATUS: OK - NO MESSAGE LOSS DETECTED"
+015200             DELIMITED BY SIZE INTO RPT-LINE
+015300     ELSE
+015400         STRING "STATUS: ALERT - POSSIBLE MESSAGE LOSS"
+015500             DELIMITED BY SIZE INTO RPT-LINE
+015600     END-IF
+015700     WRITE RPT-LINE
+015800     .
+015900 4000-EXIT.
+016000     EXIT.
+016100*----------------------------------------------------------------
+016200* 5000/6000 - READ NEXT STAGED / POSTED RECORD
+016300*----------------------------------------------------------------
+016400 5000-READ-STAGED.
+016500     READ MQSTGFL
+016600         AT END
+016700             SET WS-STG-EOF TO TRUE
+016800     END-READ
+016900     .
+017000 5000-EXIT.
+017100     EXIT.
+017200 6000-READ-POSTED.
+017300     READ MQCORFL
+017400         AT END
+017500             SET WS-COR-EOF TO TRUE
+017600     END-READ
+017700     .
+017800 6000-EXIT.
+017900     EXIT.
+018000*----------------------------------------------------------------
+018100* 8000 - SHARED MQ CONTROL LOADER (SEE CMQCTLP)
+018200*----------------------------------------------------------------
+018300 COPY CMQCTLP.
+018400*----------------------------------------------------------------
+018500* 9000-TERMINATE - CLOSE FILES
+018600*----------------------------------------------------------------
+018700 9000-TERMINATE.
+018800     CLOSE MQSTGFL
+018900     CLOSE MQCORFL
+019000     CLOSE MQRPTFL
+019100     DISPLAY "CBMQREC0: DRAINED = " WS-GET-COUNT
+019200         " POSTED = " WS-POST-COUNT
+019300         " GAP = " WS-GAP-COUNT
+019400     .
+019500 9000-EXIT.
+019600     EXIT.
