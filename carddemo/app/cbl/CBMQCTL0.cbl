@@ -0,0 +1,145 @@
+000100* CBMQCTL0 - MQ CONTROL FILE VSAM REFRESH UTILITY
+000200*----------------------------------------------------------------
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.        CBMQCTL0.
+000500 AUTHOR.            J HALVERSEN.
+000600 INSTALLATION.      CARDDEMO BATCH SYSTEMS.
+000700 DATE-WRITTEN.      08/09/2026.
+000800 DATE-COMPILED.
+000900*----------------------------------------------------------------
+001000* CBMQMON0 (THE ONLINE MQ MONITOR TRANSACTION) READS ITS CONTROL
+001100* INFORMATION FROM MQCTLVS, A SMALL VSAM KSDS KEYED BY JOB ID,
+001200* BECAUSE CICS FILE CONTROL CANNOT KEY-READ THE PLAIN SEQUENTIAL
+001300* MQCTLFL EVERY GET/PUT-SIDE BATCH PROGRAM USES.  THIS UTILITY IS
+001400* THE OPERATOR/SCHEDULER-DRIVEN REFRESH CBMQMON0'S HEADER COMMENT
+001500* PROMISES - RUN IT AFTER MQCTLFL IS MAINTAINED (OR ON A ROUTINE
+001600* SCHEDULE) TO CARRY EVERY READER'S CONTROL ROW INTO MQCTLVS.
+001700* MQCTLFL IS CONCATENATED ACROSS ALL READERS IN THE JCL SO ONE
+001800* RUN REFRESHES THE WHOLE QUEUE'S WORTH OF JOB IDS.  A ROW
+001900* ALREADY ON THE VSAM FILE IS REWRITTEN IN PLACE SO RERUNS ARE
+002000* IDEMPOTENT; A NEW JOB ID IS WRITTEN AS A NEW RECORD.
+002100*----------------------------------------------------------------
+002200* MODIFICATION HISTORY
+002300* -------------------------------------------------------------
+002400* DATE       BY   DESCRIPTION
+002500* 08/09/2026 JH   INITIAL VERSION.
+002600*----------------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT MQCTLFL ASSIGN TO MQCTLFL
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS MQCTLFL-STATUS.
+003300     SELECT MQCTLVS ASSIGN TO MQCTLVS
+003400         ORGANIZATION IS INDEXED
+003410         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS MQCV-JOB-ID
+003600         FILE STATUS IS MQCTLVS-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  MQCTLFL
+004100     RECORDING MODE IS F.
+004200     COPY CMQCTLV.
+004300 FD  MQCTLVS.
+004310     COPY CMQCTLV REPLACING
+004320         ==MQ-CONTROL-RECORD==       BY ==MQ-CONTROLVS-RECORD==
+004330         ==MQCTL-JOB-ID==            BY ==MQCV-JOB-ID==
+004340         ==MQCTL-QUEUE-NAME==        BY ==MQCV-QUEUE-NAME==
+004350         ==MQCTL-WAIT-INTERVAL==     BY ==MQCV-WAIT-INTERVAL==
+004360         ==MQCTL-OPTIONS==           BY ==MQCV-OPTIONS==
+004370         ==MQCTL-PUT-OPTIONS==       BY ==MQCV-PUT-OPTIONS==
+004380         ==MQCTL-SYNCPOINT-SW==      BY ==MQCV-SYNCPOINT-SW==
+004390         ==MQCTL-SYNCPOINT-YES==     BY ==MQCV-SYNCPOINT-YES==
+004410         ==MQCTL-SYNCPOINT-NO==      BY ==MQCV-SYNCPOINT-NO==
+004420         ==MQCTL-CONVERT-SW==        BY ==MQCV-CONVERT-SW==
+004430         ==MQCTL-CONVERT-YES==       BY ==MQCV-CONVERT-YES==
+004440         ==MQCTL-CONVERT-NO==        BY ==MQCV-CONVERT-NO==
+004450         ==MQCTL-BACKOUT-THRESHOLD== BY ==MQCV-BACKOUT-THRESHOLD==
+004460         ==MQCTL-CHECKPOINT-FREQ==   BY ==MQCV-CHECKPOINT-FREQ==
+004470         ==MQCTL-READER-COUNT==      BY ==MQCV-READER-COUNT==
+004480         .
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 01  MQCTLFL-STATUS          PIC X(02) VALUE SPACES.
+004900 01  MQCTLVS-STATUS          PIC X(02) VALUE SPACES.
+005000*
+005100 01  WS-SWITCHES.
+005200   05  WS-DONE-SW            PIC X(01) VALUE "N".
+005300       88  WS-DONE                    VALUE "Y".
+005400*
+005500 01  WS-COUNTERS.
+005600   05  WS-READ-COUNT         PIC S9(09) COMP VALUE 0.
+005700   05  WS-WRITE-COUNT        PIC S9(09) COMP VALUE 0.
+005800   05  WS-REWRITE-COUNT      PIC S9(09) COMP VALUE 0.
+005900*
+006000 PROCEDURE DIVISION.
+006100*----------------------------------------------------------------
+006200* 0000-MAINLINE
+006300*----------------------------------------------------------------
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006600     PERFORM 2000-REFRESH-ONE-RECORD THRU 2000-EXIT
+006700         UNTIL WS-DONE
+006800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+006900     GOBACK
+007000     .
+007100*----------------------------------------------------------------
+007200* 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST READ
+007300*----------------------------------------------------------------
+007400 1000-INITIALIZE.
+007500     OPEN INPUT MQCTLFL
+007600     OPEN I-O MQCTLVS
+007700     IF MQCTLVS-STATUS = "05"
+007800         CLOSE MQCTLVS
+007900         OPEN OUTPUT MQCTLVS
+008000         CLOSE MQCTLVS
+008100         OPEN I-O MQCTLVS
+008200     END-IF
+008300     PERFORM 8000-READ-CONTROL-RECORD THRU 8000-EXIT
+008400     .
+008500 1000-EXIT.
+008600     EXIT.
+008700*----------------------------------------------------------------
+008800* 2000-REFRESH-ONE-RECORD - MOVE THE SEQUENTIAL ROW JUST READ
+008900* INTO THE VSAM RECORD LAYOUT AND WRITE OR REWRITE IT, THEN
+009000* PRIME THE NEXT READ.
+009100*----------------------------------------------------------------
+009200 2000-REFRESH-ONE-RECORD.
+009300     MOVE MQ-CONTROL-RECORD TO MQ-CONTROLVS-RECORD
+009400     WRITE MQ-CONTROLVS-RECORD
+009500         INVALID KEY
+009600             REWRITE MQ-CONTROLVS-RECORD
+009700             ADD 1 TO WS-REWRITE-COUNT
+009800         NOT INVALID KEY
+009900             ADD 1 TO WS-WRITE-COUNT
+010000     END-WRITE
+010100     PERFORM 8000-READ-CONTROL-RECORD THRU 8000-EXIT
+010200     .
+010300 2000-EXIT.
+010400     EXIT.
+010500*----------------------------------------------------------------
+010600* 8000-READ-CONTROL-RECORD - NEXT MQCTLFL ROW, OR SET WS-DONE
+010700*----------------------------------------------------------------
+010800 8000-READ-CONTROL-RECORD.
+010900     READ MQCTLFL
+011000         AT END
+011100             SET WS-DONE TO TRUE
+011200         NOT AT END
+011300             ADD 1 TO WS-READ-COUNT
+011400     END-READ
+011500     .
+011600 8000-EXIT.
+011700     EXIT.
+011800*----------------------------------------------------------------
+011900* 9000-TERMINATE - CLOSE FILES, REPORT COUNTS
+012000*----------------------------------------------------------------
+012100 9000-TERMINATE.
+012200     CLOSE MQCTLFL
+012300     CLOSE MQCTLVS
+012400     DISPLAY "CBMQCTL0: READ    " WS-READ-COUNT
+012500     DISPLAY "CBMQCTL0: WRITTEN " WS-WRITE-COUNT
+012600     DISPLAY "CBMQCTL0: REWRITTEN " WS-REWRITE-COUNT
+012700     .
+012800 9000-EXIT.
+012900     EXIT.
