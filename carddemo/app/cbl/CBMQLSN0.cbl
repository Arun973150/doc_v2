@@ -0,0 +1,285 @@
+000100* CBMQLSN0 - MQ GET-SIDE LISTENER
+000200*----------------------------------------------------------------
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.        CBMQLSN0.
+000500 AUTHOR.            J HALVERSEN.
+000600 INSTALLATION.      CARDDEMO BATCH SYSTEMS.
+000700 DATE-WRITTEN.      08/09/2026.
+000800 DATE-COMPILED.
+000900*----------------------------------------------------------------
+001000* CBMQLSN0 DRAINS ONE MQ QUEUE UNDER MQGMO AND STAGES EACH
+001100* MESSAGE FOR DOWNSTREAM PROCESSING.  WAIT INTERVAL AND GET
+001200* OPTIONS COME FROM THE MQ RUNTIME CONTROL FILE (CMQCTLV) -
+001300* THEY ARE NO LONGER HARDCODED IN CMQGMOV.
+001400*----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600* -------------------------------------------------------------
+001700* DATE       BY   DESCRIPTION
+001800* 08/09/2026 JH   INITIAL VERSION - CONTROL-FILE DRIVEN MQGET
+001900*                 LOOP REPLACING HARDCODED MQGMO VALUES.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT MQCTLFL ASSIGN TO MQCTLFL
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS MQCTLFL-STATUS.
+002700     SELECT MQSTGFL ASSIGN TO MQSTGFL
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS MQSTGFL-STATUS.
+002950     SELECT MQSUSFL ASSIGN TO MQSUSFL
+002960         ORGANIZATION IS SEQUENTIAL
+002970         FILE STATUS IS MQSUSFL-STATUS.
+002980     SELECT MQCKPFL ASSIGN TO MQCKPFL
+002985         ORGANIZATION IS SEQUENTIAL
+002990         FILE STATUS IS MQCKPFL-STATUS.
+002991     SELECT MQDLQFL ASSIGN TO MQDLQFL
+002992         ORGANIZATION IS SEQUENTIAL
+002993         FILE STATUS IS MQDLQFL-STATUS.
+002994     SELECT MQLSTFL ASSIGN TO MQLSTFL
+002995         ORGANIZATION IS INDEXED
+002996         ACCESS MODE IS RANDOM
+002997         RECORD KEY IS MQLST-SLOT
+002998         FILE STATUS IS MQLSTFL-STATUS.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  MQCTLFL
+003400     RECORDING MODE IS F.
+003500     COPY CMQCTLV.
+003600 FD  MQSTGFL
+003700     RECORDING MODE IS F.
+003800     COPY CMQSTGV.
+003850 FD  MQSUSFL
+003860     RECORDING MODE IS F.
+003870     COPY CMQSUSV.
+003880 FD  MQCKPFL
+003885     RECORDING MODE IS F.
+003890     COPY CMQCKPV.
+003892 FD  MQDLQFL
+003894     RECORDING MODE IS F.
+003896     COPY CMQDLQV.
+003897 FD  MQLSTFL.
+003898     COPY CMQLSTV.
+003900*
+004000 WORKING-STORAGE SECTION.
+004100 01  MQCTLFL-STATUS          PIC X(02) VALUE SPACES.
+004200 01  MQSTGFL-STATUS          PIC X(02) VALUE SPACES.
+004250 01  MQSUSFL-STATUS          PIC X(02) VALUE SPACES.
+004260 01  MQCKPFL-STATUS          PIC X(02) VALUE SPACES.
+004270 01  MQDLQFL-STATUS          PIC X(02) VALUE SPACES.
+004280 01  MQLSTFL-STATUS          PIC X(02) VALUE SPACES.
+004300*
+004400 01  WS-SWITCHES.
+004500   05  WS-DONE-SW          PIC X(01) VALUE "N".
+004600       88  WS-DONE                    VALUE "Y".
+004650   05  WS-MQGMO-VALID-SW   PIC X(01) VALUE "Y".
+004660       88  WS-MQGMO-VALID      VALUE "Y".
+004670       88  WS-MQGMO-INVALID    VALUE "N".
+004680   05  WS-BACKOUT-SW       PIC X(01) VALUE "Y".
+004690       88  WS-BACKOUT-OK       VALUE "Y".
+004695       88  WS-BACKOUT-EXCEEDED VALUE "N".
+004700*
+004800 01  WS-COUNTERS.
+004900   05  WS-MSG-COUNT        PIC S9(09) COMP VALUE 0.
+004920   05  WS-RESTART-COUNT    PIC S9(09) COMP VALUE 0.
+004940   05  WS-CKP-QUOTIENT     PIC S9(09) COMP VALUE 0.
+004960   05  WS-CKP-REMAINDER    PIC S9(09) COMP VALUE 0.
+004970   05  WS-STAGING-IDX      PIC S9(09) COMP VALUE 0.
+004972   05  WS-LST-QUOTIENT     PIC S9(09) COMP VALUE 0.
+004974   05  WS-LST-REMAINDER    PIC S9(09) COMP VALUE 0.
+004976   05  WS-LST-SLOT-NUM     PIC S9(09) COMP VALUE 0.
+004978*
+004980 01  WS-STAGING-BUFFER.
+004982   05  WS-STAGING-COUNT    PIC S9(09) COMP VALUE 0.
+004984   05  WS-STAGING-ENTRY    PIC X(362) OCCURS 1000 TIMES.
+004990*
+005100 01  WS-MQ-FIELDS.
+005200   05  WS-HCONN            PIC S9(09) COMP VALUE 0.
+005300   05  WS-HOBJ             PIC S9(09) COMP VALUE 0.
+005400   05  WS-COMPCODE         PIC S9(09) COMP VALUE 0.
+005500   05  WS-REASON           PIC S9(09) COMP VALUE 0.
+005600   05  WS-CLOSE-OPTIONS    PIC S9(09) COMP VALUE 0.
+005700   05  WS-BUFFLEN          PIC S9(09) COMP VALUE 256.
+005800   05  WS-DATALEN          PIC S9(09) COMP VALUE 0.
+005900   05  WS-QMGR-NAME        PIC X(48) VALUE SPACES.
+006000   05  WS-MSG-BUFFER       PIC X(256) VALUE SPACES.
+006200*
+006300     COPY CMQGMOV.
+006350     COPY CMQMDV.
+006400     COPY CMQODV.
+006500*
+006600 PROCEDURE DIVISION.
+006700*----------------------------------------------------------------
+006800* 0000-MAINLINE
+006900*----------------------------------------------------------------
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007200     PERFORM 2000-PROCESS-MESSAGES THRU 2000-EXIT
+007300         UNTIL WS-DONE
+007400     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007500     GOBACK
+007600     .
+007700*----------------------------------------------------------------
+007800* 1000-INITIALIZE - OPEN FILES, LOAD CONTROL, CONNECT TO MQ
+007900*----------------------------------------------------------------
+008000 1000-INITIALIZE.
+008200     PERFORM 8000-LOAD-MQ-CONTROL THRU 8000-EXIT
+008210     DISPLAY "CBMQLSN0: READER " MQCTL-JOB-ID " STARTING"
+008250     PERFORM 8005-APPLY-GET-OPTIONS THRU 8005-EXIT
+008260     PERFORM 8320-READ-LAST-CHECKPOINT THRU 8320-EXIT
+008270     MOVE WS-RESTART-COUNT TO WS-MSG-COUNT
+008275     PERFORM 8360-OPEN-STAGING-FILE THRU 8360-EXIT
+008276     PERFORM 8370-OPEN-SUSPENSE-FILE THRU 8370-EXIT
+008277     PERFORM 8380-OPEN-DEADLETTER-FILE THRU 8380-EXIT
+008299     OPEN I-O MQLSTFL
+008300     MOVE MQCTL-QUEUE-NAME TO MQOD-OBJECTNAME
+008400     CALL "MQCONN" USING WS-QMGR-NAME
+008500                          WS-HCONN
+008600                          WS-COMPCODE
+008700                          WS-REASON
+008800     CALL "MQOPEN" USING WS-HCONN
+008900                          MQOD
+009000                          MQOD-OBJECTTYPE
+009100                          WS-HOBJ
+009200                          WS-COMPCODE
+009300                          WS-REASON
+009400     .
+009500 1000-EXIT.
+009600     EXIT.
+009700*----------------------------------------------------------------
+009800* 2000-PROCESS-MESSAGES - ONE MQGET PER PASS UNTIL DONE
+009900*----------------------------------------------------------------
+010000 2000-PROCESS-MESSAGES.
+010100     PERFORM 3000-GET-ONE-MESSAGE THRU 3000-EXIT
+010200     IF WS-COMPCODE NOT = 0
+010300         SET WS-DONE TO TRUE
+010400     ELSE
+010500         ADD 1 TO WS-MSG-COUNT
+010550         PERFORM 8200-VALIDATE-MQGMO THRU 8200-EXIT
+010560         IF WS-MQGMO-VALID
+010570             PERFORM 8400-CHECK-BACKOUT THRU 8400-EXIT
+010580             IF WS-BACKOUT-OK
+010590                 PERFORM 4000-WRITE-STAGING THRU 4000-EXIT
+010600             END-IF
+010650         END-IF
+010680         PERFORM 8300-CHECKPOINT-IF-DUE THRU 8300-EXIT
+010700     END-IF
+010800     .
+010900 2000-EXIT.
+011000     EXIT.
+011100*----------------------------------------------------------------
+011200* 3000-GET-ONE-MESSAGE - CALL MQGET WITH CONTROL-FILE OPTIONS
+011300*----------------------------------------------------------------
+011400 3000-GET-ONE-MESSAGE.
+011410     MOVE LOW-VALUES       TO MQMD-MSGID
+011420     MOVE LOW-VALUES       TO MQMD-CORRELID
+011500     CALL "MQGET" USING WS-HCONN
+011600                         WS-HOBJ
+011700                         MQMD
+011800                         MQGMO
+011900                         WS-BUFFLEN
+012000                         WS-MSG-BUFFER
+012100                         WS-DATALEN
+012200                         WS-COMPCODE
+012300                         WS-REASON
+012400     .
+012500 3000-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800* 4000-WRITE-STAGING - LAND THE MESSAGE FOR DOWNSTREAM PICKUP
+012900*----------------------------------------------------------------
+013000 4000-WRITE-STAGING.
+013100     MOVE WS-MSG-COUNT     TO MQSTG-SEQUENCE
+013150     MOVE MQMD-MSGID       TO MQSTG-MSGID
+013160     MOVE MQCTL-JOB-ID     TO MQSTG-JOB-ID
+013200     MOVE MQCTL-QUEUE-NAME TO MQSTG-QUEUE-NAME
+013300     MOVE WS-DATALEN       TO MQSTG-MSG-LENGTH
+013400     MOVE WS-MSG-BUFFER    TO MQSTG-MSG-DATA
+013500     ACCEPT MQSTG-GET-DATE FROM DATE YYYYMMDD
+013600     ACCEPT MQSTG-GET-TIME FROM TIME
+013650     IF MQCTL-SYNCPOINT-YES
+013670         PERFORM 8305-BUFFER-STAGING THRU 8305-EXIT
+013680     ELSE
+013690         WRITE MQ-STAGING-RECORD
+013695     END-IF
+013750     PERFORM 8340-UPDATE-LAST-MESSAGE THRU 8340-EXIT
+013800     .
+013900 4000-EXIT.
+014000     EXIT.
+014010*----------------------------------------------------------------
+014020* 8360/8370/8380 - OPEN STAGING/SUSPENSE/DEADLETTER EXTEND OR
+014030* OUTPUT BASED ON WHETHER THE TARGET DATASET ALREADY HAS
+014040* CONTENT, NOT ON WHETHER A CHECKPOINT RECORD HAS EVER BEEN
+014050* WRITTEN - UNDER MQCTL-SYNCPOINT-NO EVERY STAGE/SUSPENSE/
+014060* DEAD-LETTER WRITE HITS DISK IMMEDIATELY WITH NO CHECKPOINT
+014070* TO MATCH IT, SO A RESTART BEFORE THE FIRST CHECKPOINT BOUNDARY
+014080* MUST STILL APPEND RATHER THAN TRUNCATE ALREADY-WRITTEN ROWS.
+014090*----------------------------------------------------------------
+014100 8360-OPEN-STAGING-FILE.
+014110     OPEN INPUT MQSTGFL
+014120     IF MQSTGFL-STATUS = "00"
+014130         CLOSE MQSTGFL
+014140         OPEN EXTEND MQSTGFL
+014150     ELSE
+014160         OPEN OUTPUT MQSTGFL
+014170     END-IF
+014180     .
+014190 8360-EXIT.
+014200     EXIT.
+014210 8370-OPEN-SUSPENSE-FILE.
+014220     OPEN INPUT MQSUSFL
+014230     IF MQSUSFL-STATUS = "00"
+014240         CLOSE MQSUSFL
+014250         OPEN EXTEND MQSUSFL
+014260     ELSE
+014270         OPEN OUTPUT MQSUSFL
+014280     END-IF
+014290     .
+014300 8370-EXIT.
+014310     EXIT.
+014320 8380-OPEN-DEADLETTER-FILE.
+014330     OPEN INPUT MQDLQFL
+014340     IF MQDLQFL-STATUS = "00"
+014350         CLOSE MQDLQFL
+014360         OPEN EXTEND MQDLQFL
+014370     ELSE
+014380         OPEN OUTPUT MQDLQFL
+014390     END-IF
+014400     .
+014410 8380-EXIT.
+014420     EXIT.
+014430*----------------------------------------------------------------
+014440* 8000/8005 - SHARED MQ CONTROL LOADERS (SEE CMQCTLP/CMQCTLG)
+014450*----------------------------------------------------------------
+014460 COPY CMQCTLP.
+014470 COPY CMQCTLG.
+014480 COPY CMQVALP.
+014490 COPY CMQCKPP.
+014495 COPY CMQBKOP.
+014497 COPY CMQLSTP.
+014610*----------------------------------------------------------------
+014620* 9000-TERMINATE - DISCONNECT FROM MQ, CLOSE FILES
+014630*----------------------------------------------------------------
+014800 9000-TERMINATE.
+014850     IF MQCTL-SYNCPOINT-YES AND WS-STAGING-COUNT > 0
+014860         PERFORM 8310-WRITE-CHECKPOINT THRU 8310-EXIT
+014870     END-IF
+014900     CALL "MQCLOSE" USING WS-HCONN
+015000                           WS-HOBJ
+015100                           WS-CLOSE-OPTIONS
+015200                           WS-COMPCODE
+015300                           WS-REASON
+015400     CALL "MQDISC" USING WS-HCONN
+015500                          WS-COMPCODE
+015600                          WS-REASON
+015650     CLOSE MQSUSFL
+015655     CLOSE MQDLQFL
+015660     CLOSE MQCKPFL
+015665     CLOSE MQLSTFL
+015700     CLOSE MQSTGFL
+015800     DISPLAY "CBMQLSN0: READER " MQCTL-JOB-ID
+015810         " MESSAGES PROCESSED = " WS-MSG-COUNT
+015900     .
+016000 9000-EXIT.
+016100     EXIT.
