@@ -0,0 +1,258 @@
+000100* CBMQMON0 - MQ MONITOR ONLINE TRANSACTION (CICS)
+000200*----------------------------------------------------------------
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.        CBMQMON0.
+000500 AUTHOR.            J HALVERSEN.
+000600 INSTALLATION.      CARDDEMO ONLINE SYSTEMS.
+000700 DATE-WRITTEN.      08/09/2026.
+000800 DATE-COMPILED.
+000900*----------------------------------------------------------------
+001000* CBMQMON0 IS THE ONLINE MAINTENANCE TRANSACTION FOR MQ HEALTH.
+001100* IT SHOWS CURRENT QUEUE DEPTH (MQINQ), THE WAIT INTERVAL/OPTIONS
+001200* IN EFFECT FROM THE MQ RUNTIME CONTROL FILE, AND THE LAST FEW
+001300* MESSAGES CBMQLSN0 HAS STAGED, SO AN OPERATOR CAN CHECK MQ
+001400* HEALTH FROM A 3270 SCREEN INSTEAD OF THE QUEUE MANAGER ADMIN
+001500* CONSOLE.  USES MAP CMQMONM OF MAPSET CMQMON.  PSEUDO-
+001600* CONVERSATIONAL - ENTER RE-DRIVES THE SAME TRANSACTION TO
+001700* REFRESH THE SCREEN, PF3 ENDS IT.
+001800*
+001900* CBMQLSN0/CBMQPUT0/CBMQFRD0/CBMQREC0 ALL READ/WRITE MQCTLFL AND
+002000* MQSTGFL AS PLAIN SEQUENTIAL DATASETS, WHICH CICS FILE CONTROL
+002100* CANNOT KEY-READ OR BROWSE.  RATHER THAN CONVERT THOSE BATCH
+002200* DATASETS TO VSAM (WHICH WOULD RIPPLE INTO EVERY BATCH PROGRAM
+002300* AND THE MULTI-READER DRAIN JCL, WHOSE PER-READER MQSTGFL
+002400* DATASETS AND CBMQREC0'S DD-CONCATENATED READ OF THEM DEPEND ON
+002450* MQSTGFL STAYING SEQUENTIAL)
+002500* THIS TRANSACTION READS TWO SMALL, PURPOSE-BUILT VSAM KSDS
+002600* EXTRACTS INSTEAD - MQCTLVS (ONE ROW PER MQCTL-JOB-ID, THE SAME
+002700* CMQCTLV LAYOUT, KEPT CURRENT BY CBMQCTL0, THE OPERATOR/
+002800* SCHEDULER-DRIVEN REFRESH UTILITY THAT COPIES MQCTLFL INTO IT)
+002900* AND MQLSTFL (THE LAST FIVE MESSAGES CBMQLSN0 HAS STAGED,
+002950* MAINTAINED BY CBMQLSN0 ITSELF).
+003000*----------------------------------------------------------------
+003100* MODIFICATION HISTORY
+003200* -------------------------------------------------------------
+003300* DATE       BY   DESCRIPTION
+003400* 08/09/2026 JH   INITIAL VERSION.
+003500* 08/09/2026 JH   KEYED THE CONTROL-FILE READ ON THE JOB ID
+003600*                 INSTEAD OF THE UNSET QMGR-NAME FIELD, MOVED
+003700*                 THE LAST-MESSAGES LOOKUP TO KEYED READS OF A
+003800*                 NEW MQLSTFL EXTRACT (STARTBR/READPREV DO NOT
+003900*                 WORK AGAINST SEQUENTIAL MQSTGFL), AND MADE THE
+004000*                 ENTER=REFRESH KEY ON THE MAP ACTUALLY REFRESH
+004100*                 THE SCREEN VIA A PSEUDO-CONVERSATIONAL RETURN.
+004200*----------------------------------------------------------------
+004300 ENVIRONMENT DIVISION.
+004400*
+004500 DATA DIVISION.
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800* EIBCALEN/EIBAID ARE SUPPLIED BY THE TRANSLATOR-GENERATED
+004900* DFHEIBLK - NOT DECLARED HERE.  DFHAID BRINGS IN THE SYMBOLIC
+005000* ATTENTION IDENTIFIERS (DFHPF3, ETC.) THIS TRANSACTION TESTS
+005100* AGAINST EIBAID.
+005200*----------------------------------------------------------------
+005300     COPY DFHAID.
+005500*
+005600 01  WS-SWITCHES.
+005700   05  WS-CTLFL-FOUND-SW   PIC X(01) VALUE "N".
+005800       88  WS-CTLFL-FOUND             VALUE "Y".
+005900       88  WS-CTLFL-NOT-FOUND         VALUE "N".
+006000*
+006100 01  WS-MQ-FIELDS.
+006200   05  WS-HCONN            PIC S9(09) COMP VALUE 0.
+006300   05  WS-HOBJ             PIC S9(09) COMP VALUE 0.
+006400   05  WS-COMPCODE         PIC S9(09) COMP VALUE 0.
+006500   05  WS-REASON           PIC S9(09) COMP VALUE 0.
+006600   05  WS-CLOSE-OPTIONS    PIC S9(09) COMP VALUE 0.
+006700   05  WS-QMGR-NAME        PIC X(48) VALUE SPACES.
+006800   05  WS-SELECTOR         PIC S9(09) COMP VALUE 0.
+006900   05  WS-INTATTR-COUNT    PIC S9(09) COMP VALUE 1.
+007000   05  WS-CHARATTR-LENGTH  PIC S9(09) COMP VALUE 0.
+007100   05  WS-QUEUE-DEPTH      PIC S9(09) COMP VALUE 0.
+007200*
+007300 01  WS-KEY-JOB-ID         PIC X(08) VALUE SPACES.
+007400*
+007500 01  WS-COUNTERS.
+007600   05  WS-LMSG-INDEX       PIC S9(04) COMP VALUE 0.
+007700*
+007800 01  WS-LAST-MESSAGES.
+007900   05  WS-LMSG-TABLE OCCURS 5 TIMES.
+008000       10  WS-LMSG-TEXT    PIC X(72) VALUE SPACES.
+008100*
+008200 01  WS-CURRENT-DATE       PIC X(08) VALUE SPACES.
+008300*
+008400     COPY CMQCTLV.
+008500     COPY CMQLSTV.
+008600     COPY CMQODV.
+008700     COPY CMQMONM.
+008800*
+008900 LINKAGE SECTION.
+009000 01  DFHCOMMAREA           PIC X(08).
+009100*
+009200 PROCEDURE DIVISION.
+009300*----------------------------------------------------------------
+009400* 0000-MAINLINE - FIRST ENTRY INITIALIZES; RE-ENTRY (ENTER)
+009500* REFRESHES; PF3 ENDS THE CONVERSATION.
+009600*----------------------------------------------------------------
+009700 0000-MAINLINE.
+009800     IF EIBCALEN = 0
+009900         MOVE "01      " TO WS-KEY-JOB-ID
+010000         PERFORM 2000-REFRESH-AND-SEND THRU 2000-EXIT
+010100     ELSE
+010200         MOVE DFHCOMMAREA TO WS-KEY-JOB-ID
+010300         IF EIBAID = DFHPF3
+010400             PERFORM 9000-TERMINATE THRU 9000-EXIT
+010500         ELSE
+010600             PERFORM 2000-REFRESH-AND-SEND THRU 2000-EXIT
+010700         END-IF
+010800     END-IF
+010900     GOBACK
+011000     .
+011100*----------------------------------------------------------------
+011200* 1000-INITIALIZE - LOAD CONTROL RECORD, CONNECT, INQUIRE DEPTH
+011300*----------------------------------------------------------------
+011400 1000-INITIALIZE.
+011500     MOVE LOW-VALUES TO CMQMONO
+011600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+011700     SET WS-CTLFL-NOT-FOUND TO TRUE
+011800     EXEC CICS READ
+011900         FILE("MQCTLVS")
+012000         INTO(MQ-CONTROL-RECORD)
+012100         RIDFLD(WS-KEY-JOB-ID)
+012200         RESP(WS-COMPCODE)
+012300     END-EXEC
+012400     IF WS-COMPCODE = 0
+012500         SET WS-CTLFL-FOUND TO TRUE
+012600         MOVE MQCTL-QUEUE-NAME TO MQOD-OBJECTNAME
+012700         CALL "MQCONN" USING WS-QMGR-NAME
+012800                              WS-HCONN
+012900                              WS-COMPCODE
+013000                              WS-REASON
+013100         CALL "MQOPEN" USING WS-HCONN
+013200                              MQOD
+013300                              MQOD-OBJECTTYPE
+013400                              WS-HOBJ
+013500                              WS-COMPCODE
+013600                              WS-REASON
+013700*        3 = MQIA_CURRENT_Q_DEPTH
+013710         MOVE 3 TO WS-SELECTOR
+013800         CALL "MQINQ" USING WS-HCONN
+013900                             WS-HOBJ
+014000                             WS-INTATTR-COUNT
+014100                             WS-SELECTOR
+014200                             WS-QUEUE-DEPTH
+014300                             WS-CHARATTR-LENGTH
+014400                             WS-QMGR-NAME
+014500                             WS-COMPCODE
+014600                             WS-REASON
+014700         PERFORM 8500-LOAD-LAST-MESSAGES THRU 8500-EXIT
+014800     ELSE
+014900         MOVE 0 TO WS-QUEUE-DEPTH
+015000     END-IF
+015100     .
+015200 1000-EXIT.
+015300     EXIT.
+015400*----------------------------------------------------------------
+015500* 2000-REFRESH-AND-SEND - LOAD CURRENT MQ STATUS, SEND THE MAP,
+015600* AND STAY IN CONVERSATION FOR THE NEXT AID KEY.
+015700*----------------------------------------------------------------
+015800 2000-REFRESH-AND-SEND.
+015900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+016000     PERFORM 2100-BUILD-SCREEN THRU 2100-EXIT
+016100     PERFORM 2200-DISCONNECT-MQ THRU 2200-EXIT
+016200     EXEC CICS SEND MAP("CMQMONM")
+016300         MAPSET("CMQMON")
+016400         FROM(CMQMONO)
+016500         ERASE
+016600     END-EXEC
+016700     EXEC CICS RETURN
+016800         TRANSID("MQMN")
+016900         COMMAREA(WS-KEY-JOB-ID)
+017000         LENGTH(8)
+017100     END-EXEC
+017200     .
+017300 2000-EXIT.
+017400     EXIT.
+017500*----------------------------------------------------------------
+017600* 2100-BUILD-SCREEN - MOVE CURRENT VALUES INTO THE SYMBOLIC MAP
+017700*----------------------------------------------------------------
+017800 2100-BUILD-SCREEN.
+017900     MOVE WS-CURRENT-DATE  TO DATEOUTO
+018000     MOVE WS-LMSG-TEXT(1)  TO LMSG1O
+018100     MOVE WS-LMSG-TEXT(2)  TO LMSG2O
+018200     MOVE WS-LMSG-TEXT(3)  TO LMSG3O
+018300     MOVE WS-LMSG-TEXT(4)  TO LMSG4O
+018400     MOVE WS-LMSG-TEXT(5)  TO LMSG5O
+018500     IF WS-CTLFL-FOUND
+018600         MOVE MQCTL-QUEUE-NAME TO QUEUEO
+018700         MOVE WS-QUEUE-DEPTH   TO DEPTHO
+018800         MOVE MQCTL-WAIT-INTERVAL TO WAITIO
+018900         MOVE MQCTL-OPTIONS    TO OPTNO
+019000         MOVE "MQ STATUS CURRENT AS OF READ ABOVE" TO MSGAREAO
+019100     ELSE
+019200         MOVE SPACES TO QUEUEO
+019300         MOVE 0 TO DEPTHO
+019400         MOVE 0 TO WAITIO
+019500         MOVE 0 TO OPTNO
+019600         MOVE "NO CONTROL RECORD FOUND FOR JOB ID" TO MSGAREAO
+019700     END-IF
+019800     .
+019900 2100-EXIT.
+020000     EXIT.
+020100*----------------------------------------------------------------
+020200* 2200-DISCONNECT-MQ - RELEASE THE MQ HANDLES BEFORE THE TASK
+020300* ENDS SO THEY ARE NOT HELD ACROSS THE PSEUDO-CONVERSATIONAL
+020400* PAUSE FOR THE NEXT AID KEY.
+020500*----------------------------------------------------------------
+020600 2200-DISCONNECT-MQ.
+020700     IF WS-CTLFL-FOUND
+020800         CALL "MQCLOSE" USING WS-HCONN
+020900                               WS-HOBJ
+021000                               WS-CLOSE-OPTIONS
+021100                               WS-COMPCODE
+021200                               WS-REASON
+021300         CALL "MQDISC" USING WS-HCONN
+021400                              WS-COMPCODE
+021500                              WS-REASON
+021600     END-IF
+021700     .
+021800 2200-EXIT.
+021900     EXIT.
+022000*----------------------------------------------------------------
+022100* 8500-LOAD-LAST-MESSAGES - KEYED READ OF THE FIVE-SLOT LAST-
+022200* MESSAGE EXTRACT CBMQLSN0 MAINTAINS.
+022300*----------------------------------------------------------------
+022400 8500-LOAD-LAST-MESSAGES.
+022500     PERFORM 8510-READ-ONE-SLOT THRU 8510-EXIT
+022600         VARYING WS-LMSG-INDEX FROM 1 BY 1
+022700         UNTIL WS-LMSG-INDEX > 5
+022800     .
+022900 8500-EXIT.
+023000     EXIT.
+023100 8510-READ-ONE-SLOT.
+023200     MOVE WS-LMSG-INDEX TO MQLST-SLOT
+023300     EXEC CICS READ
+023400         FILE("MQLSTFL")
+023500         INTO(MQ-LAST-MESSAGE-RECORD)
+023600         RIDFLD(MQLST-SLOT)
+023700         RESP(WS-COMPCODE)
+023800     END-EXEC
+023900     IF WS-COMPCODE = 0
+024000         STRING MQLST-GET-DATE " " MQLST-GET-TIME " " MQLST-MSGID
+024100             DELIMITED BY SIZE INTO WS-LMSG-TEXT(WS-LMSG-INDEX)
+024200     ELSE
+024300         MOVE SPACES TO WS-LMSG-TEXT(WS-LMSG-INDEX)
+024400     END-IF
+024500     .
+024600 8510-EXIT.
+024700     EXIT.
+024800*----------------------------------------------------------------
+024900* 9000-TERMINATE - PF3 PATH, END THE CONVERSATION.
+025000*----------------------------------------------------------------
+025100 9000-TERMINATE.
+025200     EXEC CICS RETURN
+025300     END-EXEC
+025400     .
+025500 9000-EXIT.
+025600     EXIT.
