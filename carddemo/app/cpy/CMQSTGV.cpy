@@ -0,0 +1,17 @@
+      * CMQSTGV - MQ Staging Record
+      * One record per message drained off a queue under MQGMO,
+      * written downstream for posting/reconciliation programs to
+      * pick up.  Shared by every get-side program in this family.
+      * MQSTG-JOB-ID carries MQCTL-JOB-ID of the reader that drained
+      * the message, since this file is now a shared append target for
+      * however many parallel readers MQCTL-READER-COUNT configures.
+       01  MQ-STAGING-RECORD.
+         05  MQSTG-SEQUENCE       PIC S9(09) COMP.
+         05  MQSTG-QUEUE-NAME     PIC X(48).
+         05  MQSTG-MSGID          PIC X(24).
+         05  MQSTG-JOB-ID         PIC X(08).
+         05  MQSTG-GET-DATE       PIC X(08).
+         05  MQSTG-GET-TIME       PIC X(08).
+         05  MQSTG-MSG-LENGTH     PIC S9(09) COMP.
+         05  MQSTG-MSG-DATA       PIC X(256).
+         05  FILLER               PIC X(02).
