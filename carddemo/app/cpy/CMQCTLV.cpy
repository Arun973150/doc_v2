@@ -0,0 +1,23 @@
+      * CMQCTLV - MQ Runtime Control Record
+      * One record per queue/job, read once at job start by the
+      * 8000-LOAD-MQ-CONTROL paragraph (CMQCTLP) and moved into the
+      * MQGMO get-options fields before the first MQGET.  Lets
+      * operations retune wait interval, options, backout threshold
+      * and checkpoint frequency (e.g. for month-end volume) without
+      * a programmer recompiling CMQGMOV or any consuming program.
+       01  MQ-CONTROL-RECORD.
+         05  MQCTL-JOB-ID            PIC X(08).
+         05  MQCTL-QUEUE-NAME        PIC X(48).
+         05  MQCTL-WAIT-INTERVAL     PIC S9(09) COMP.
+         05  MQCTL-OPTIONS           PIC S9(09) COMP.
+         05  MQCTL-PUT-OPTIONS       PIC S9(09) COMP.
+         05  MQCTL-SYNCPOINT-SW      PIC X(01).
+             88  MQCTL-SYNCPOINT-YES     VALUE 'Y'.
+             88  MQCTL-SYNCPOINT-NO      VALUE 'N'.
+         05  MQCTL-CONVERT-SW        PIC X(01).
+             88  MQCTL-CONVERT-YES       VALUE 'Y'.
+             88  MQCTL-CONVERT-NO        VALUE 'N'.
+         05  MQCTL-BACKOUT-THRESHOLD PIC S9(04) COMP.
+         05  MQCTL-CHECKPOINT-FREQ   PIC S9(09) COMP.
+         05  MQCTL-READER-COUNT      PIC S9(04) COMP.
+         05  FILLER                  PIC X(16).
