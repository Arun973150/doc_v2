@@ -0,0 +1,18 @@
+      * CMQDLQV - MQ Dead-Letter Record
+      * Written by CMQBKOP when MQMD-BACKOUTCOUNT crosses the
+      * configurable MQCTL-BACKOUT-THRESHOLD, so a message that keeps
+      * failing and cycling back onto the queue stops stalling
+      * everything behind it.  Carries a full who/when/why audit
+      * entry alongside the message itself.
+       01  MQ-DEADLETTER-RECORD.
+         05  MQDLQ-MSGID            PIC X(24).
+         05  MQDLQ-QUEUE-NAME       PIC X(48).
+         05  MQDLQ-BACKOUT-COUNT    PIC S9(09) COMP.
+         05  MQDLQ-THRESHOLD        PIC S9(04) COMP.
+         05  MQDLQ-AUDIT-WHO        PIC X(08).
+         05  MQDLQ-AUDIT-DATE       PIC X(08).
+         05  MQDLQ-AUDIT-TIME       PIC X(08).
+         05  MQDLQ-AUDIT-REASON     PIC X(60).
+         05  MQDLQ-MSG-LENGTH       PIC S9(09) COMP.
+         05  MQDLQ-MSG-DATA         PIC X(256).
+         05  FILLER                 PIC X(10).
