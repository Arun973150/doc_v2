@@ -0,0 +1,40 @@
+      * CMQBKOP - Backout-Count Threshold Check
+      * COPY into the PROCEDURE DIVISION of a get-side program that
+      * COPYs CMQMDV and CMQCTLV's control record, and PERFORM
+      * 8400-CHECK-BACKOUT THRU 8400-EXIT after a message passes
+      * CMQVALP's structure/version check.  The calling program must
+      * have, in WORKING-STORAGE:
+      *   - 01  WS-BACKOUT-SW  PIC X(01).
+      *         88  WS-BACKOUT-OK        VALUE 'Y'.
+      *         88  WS-BACKOUT-EXCEEDED  VALUE 'N'.
+      * and, in FILE SECTION, a sequential MQDLQFL FD built from
+      * CMQDLQV with 01 MQDLQFL-STATUS PIC X(02) in WORKING-STORAGE.
+      * A threshold of zero in MQCTL-BACKOUT-THRESHOLD disables this
+      * check entirely (treated as "no limit configured").
+       8400-CHECK-BACKOUT.
+           IF MQCTL-BACKOUT-THRESHOLD > 0
+               AND MQMD-BACKOUTCOUNT NOT < MQCTL-BACKOUT-THRESHOLD
+               SET WS-BACKOUT-EXCEEDED TO TRUE
+               PERFORM 8410-WRITE-DEADLETTER THRU 8410-EXIT
+           ELSE
+               SET WS-BACKOUT-OK TO TRUE
+           END-IF
+           .
+       8400-EXIT.
+           EXIT.
+       8410-WRITE-DEADLETTER.
+           MOVE MQMD-MSGID              TO MQDLQ-MSGID
+           MOVE MQCTL-QUEUE-NAME        TO MQDLQ-QUEUE-NAME
+           MOVE MQMD-BACKOUTCOUNT       TO MQDLQ-BACKOUT-COUNT
+           MOVE MQCTL-BACKOUT-THRESHOLD TO MQDLQ-THRESHOLD
+           MOVE MQCTL-JOB-ID            TO MQDLQ-AUDIT-WHO
+           MOVE 'BACKOUT COUNT REACHED THRESHOLD - MOVED TO DEAD LETTER'
+               TO MQDLQ-AUDIT-REASON
+           ACCEPT MQDLQ-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT MQDLQ-AUDIT-TIME FROM TIME
+           MOVE WS-DATALEN              TO MQDLQ-MSG-LENGTH
+           MOVE WS-MSG-BUFFER           TO MQDLQ-MSG-DATA
+           WRITE MQ-DEADLETTER-RECORD
+           .
+       8410-EXIT.
+           EXIT.
