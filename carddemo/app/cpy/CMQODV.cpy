@@ -0,0 +1,10 @@
+      * CMQODV - MQ Object Descriptor Copybook
+      * Passed on every CALL 'MQOPEN' to identify the queue being
+      * opened for get or put.  Mirrors the STRUCID/VERSION layout
+      * used throughout this copybook family (CMQGMOV, CMQPMOV).
+       01  MQOD.
+         05  MQOD-STRUCID      PIC X(04) VALUE 'OD  '.
+         05  MQOD-VERSION      PIC S9(09) COMP VALUE 1.
+         05  MQOD-OBJECTTYPE   PIC S9(09) COMP VALUE 1.
+         05  MQOD-OBJECTNAME   PIC X(48).
+         05  MQOD-OBJECTQMGRNAME PIC X(48).
