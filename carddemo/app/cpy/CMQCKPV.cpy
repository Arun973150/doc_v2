@@ -0,0 +1,11 @@
+      * CMQCKPV - MQ Listener Checkpoint Record
+      * One record appended every N messages (N = MQCTL-CHECKPOINT-
+      * FREQ) by CMQCKPP, and read back on the next run to resume
+      * message-count numbering after an abend or cancel instead of
+      * redraining the whole queue.
+       01  MQ-CHECKPOINT-RECORD.
+         05  MQCKP-JOB-ID             PIC X(08).
+         05  MQCKP-MSG-COUNT          PIC S9(09) COMP.
+         05  MQCKP-CHECKPOINT-DATE    PIC X(08).
+         05  MQCKP-CHECKPOINT-TIME    PIC X(08).
+         05  FILLER                   PIC X(10).
