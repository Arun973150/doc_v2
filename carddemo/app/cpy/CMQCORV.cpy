@@ -0,0 +1,13 @@
+      * CMQCORV - MQ Request/Reply Correlation Log Record
+      * Written by CMQCORP every time an outbound reply is queued,
+      * so a request pulled under MQGMO and the reply queued back
+      * out under MQPMO can be proven to be the same transaction
+      * instead of matched by timestamp.
+       01  MQ-CORRELATION-RECORD.
+         05  MQCOR-TRAN-ID          PIC X(16).
+         05  MQCOR-REQUEST-MSGID    PIC X(24).
+         05  MQCOR-REPLY-MSGID      PIC X(24).
+         05  MQCOR-REPLY-CORRELID   PIC X(24).
+         05  MQCOR-LOG-DATE         PIC X(08).
+         05  MQCOR-LOG-TIME         PIC X(08).
+         05  FILLER                 PIC X(10).
