@@ -0,0 +1,32 @@
+      * CMQCORP - Request/Reply Correlation Paragraphs
+      * COPY into the PROCEDURE DIVISION of an outbound posting
+      * program that COPYs CMQMDV into WORKING-STORAGE and has, in
+      * WORKING-STORAGE:
+      *   - 01  WS-CORREL-TRAN-ID        PIC X(16).
+      *   - 01  WS-CORREL-REQUEST-MSGID  PIC X(24).
+      * and, in FILE SECTION, a sequential MQCORFL FD built from
+      * CMQCORV with 01 MQCORFL-STATUS PIC X(02) in WORKING-STORAGE.
+      * PERFORM 8100-SET-REPLY-CORRELID THRU 8100-EXIT before the
+      * CALL 'MQPUT', then PERFORM 8110-LOG-CORRELATION THRU
+      * 8110-EXIT after it, once MQPUT has stamped MQMD-MSGID with
+      * the id it assigned the reply.  8100-SET-REPLY-CORRELID also
+      * resets MQMD-MSGID to LOW-VALUES so MQPUT is asked for a fresh
+      * id on every call instead of reusing whatever the previous
+      * MQPUT stamped back into it.
+       8100-SET-REPLY-CORRELID.
+           MOVE LOW-VALUES               TO MQMD-MSGID
+           MOVE WS-CORREL-REQUEST-MSGID TO MQMD-CORRELID
+           .
+       8100-EXIT.
+           EXIT.
+       8110-LOG-CORRELATION.
+           MOVE WS-CORREL-TRAN-ID       TO MQCOR-TRAN-ID
+           MOVE WS-CORREL-REQUEST-MSGID TO MQCOR-REQUEST-MSGID
+           MOVE MQMD-MSGID              TO MQCOR-REPLY-MSGID
+           MOVE MQMD-CORRELID           TO MQCOR-REPLY-CORRELID
+           ACCEPT MQCOR-LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT MQCOR-LOG-TIME FROM TIME
+           WRITE MQ-CORRELATION-RECORD
+           .
+       8110-EXIT.
+           EXIT.
