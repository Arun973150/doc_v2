@@ -0,0 +1,18 @@
+      * CMQLSTV - MQ Last-Message Ring Buffer Record
+      * A small VSAM KSDS, keyed by MQLST-SLOT, holding the most
+      * recent messages drained under MQGMO.  CBMQLSN0 upserts one
+      * slot per message (5 slots, rotating by WS-MSG-COUNT MOD 5);
+      * CBMQMON0 keyed-reads all 5 slots to show "last processed" on
+      * the monitor screen.  This file exists because MQSTGFL is a
+      * flat sequential dataset that CICS file control cannot browse
+      * or key-read - a VSAM side-extract gives the online screen a
+      * real access path without converting the shared, multi-writer
+      * MQSTGFL itself to VSAM.
+       01  MQ-LAST-MESSAGE-RECORD.
+         05  MQLST-SLOT           PIC 9(01).
+         05  MQLST-JOB-ID         PIC X(08).
+         05  MQLST-MSGID          PIC X(24).
+         05  MQLST-QUEUE-NAME     PIC X(48).
+         05  MQLST-GET-DATE       PIC X(08).
+         05  MQLST-GET-TIME       PIC X(08).
+         05  FILLER               PIC X(10).
