@@ -0,0 +1,7 @@
+      * CMQFRPV - MQ Fraud Pattern Record
+      * One fraud-indicator text string per record, read once at job
+      * start by CMQFRPP into a table so fraud patterns can be tuned
+      * by operations without recompiling CBMQFRD0.
+       01  MQ-FRAUD-PATTERN-RECORD.
+         05  MQFRP-PATTERN-TEXT     PIC X(30).
+         05  FILLER                 PIC X(10).
