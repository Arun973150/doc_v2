@@ -0,0 +1,33 @@
+      * CMQLSTP - Last-Message Ring Buffer Update Paragraph
+      * COPY into the PROCEDURE DIVISION of a get-side listener that
+      * COPYs CMQLSTV and CMQMDV and has, in FILE SECTION, an indexed
+      * MQLSTFL FD built from CMQLSTV keyed on MQLST-SLOT, SELECTed
+      * with ACCESS MODE IS RANDOM (REWRITE below has no preceding
+      * positioning READ, which only RANDOM/DYNAMIC access allows),
+      * with 01 MQLSTFL-STATUS PIC X(02) in WORKING-STORAGE, plus:
+      *   01  WS-LST-QUOTIENT      PIC S9(09) COMP VALUE 0.
+      *   01  WS-LST-REMAINDER     PIC S9(09) COMP VALUE 0.
+      *   01  WS-LST-SLOT-NUM      PIC S9(09) COMP VALUE 0.
+      * PERFORM 8340-UPDATE-LAST-MESSAGE THRU 8340-EXIT once per
+      * staged message, after MQSTG-GET-DATE/MQSTG-GET-TIME are set -
+      * it rotates through 5 slots by WS-MSG-COUNT and upserts
+      * (REWRITE, falling back to WRITE for a slot not yet used) so
+      * the file always holds the last five messages processed.
+       8340-UPDATE-LAST-MESSAGE.
+           DIVIDE WS-MSG-COUNT BY 5
+               GIVING WS-LST-QUOTIENT
+               REMAINDER WS-LST-REMAINDER
+           ADD 1 TO WS-LST-REMAINDER GIVING WS-LST-SLOT-NUM
+           MOVE WS-LST-SLOT-NUM  TO MQLST-SLOT
+           MOVE MQCTL-JOB-ID     TO MQLST-JOB-ID
+           MOVE MQMD-MSGID       TO MQLST-MSGID
+           MOVE MQCTL-QUEUE-NAME TO MQLST-QUEUE-NAME
+           MOVE MQSTG-GET-DATE   TO MQLST-GET-DATE
+           MOVE MQSTG-GET-TIME   TO MQLST-GET-TIME
+           REWRITE MQ-LAST-MESSAGE-RECORD
+               INVALID KEY
+                   WRITE MQ-LAST-MESSAGE-RECORD
+           END-REWRITE
+           .
+       8340-EXIT.
+           EXIT.
