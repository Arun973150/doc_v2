@@ -0,0 +1,139 @@
+      * CMQMONM - Symbolic Map for the CMQMON Mapset (Map CMQMONM)
+      * Hand-built to match what BMS assembly would generate from
+      * carddemo/app/bms/CMQMON.bms - COPY into WORKING-STORAGE of any
+      * program that SENDs/RECEIVEs the CMQMON map.  CMQMONI is the
+      * input (RECEIVE MAP) view, CMQMONO the output (SEND MAP) view;
+      * they REDEFINE the same storage the way generated maps do.
+      * Field order below follows the order fields are coded in
+      * CMQMON.bms - every named DFHMDF, including constant-text
+      * labels, gets its own L/F/A/I (and O) entry so offsets match.
+       01  CMQMONI.
+         05  FILLER                PIC X(12).
+         05  TITLE1L               PIC S9(04) COMP.
+         05  TITLE1F               PIC X(01).
+         05  FILLER REDEFINES TITLE1F.
+             10  TITLE1A           PIC X(01).
+         05  TITLE1I               PIC X(20).
+         05  DATEOUTL              PIC S9(04) COMP.
+         05  DATEOUTF              PIC X(01).
+         05  FILLER REDEFINES DATEOUTF.
+             10  DATEOUTA          PIC X(01).
+         05  DATEOUTI              PIC X(08).
+         05  QUEUEL1L              PIC S9(04) COMP.
+         05  QUEUEL1F              PIC X(01).
+         05  FILLER REDEFINES QUEUEL1F.
+             10  QUEUEL1A          PIC X(01).
+         05  QUEUEL1I              PIC X(12).
+         05  QUEUEL                PIC S9(04) COMP.
+         05  QUEUEF                PIC X(01).
+         05  FILLER REDEFINES QUEUEF.
+             10  QUEUEA            PIC X(01).
+         05  QUEUEI                PIC X(48).
+         05  DEPTHL1L              PIC S9(04) COMP.
+         05  DEPTHL1F              PIC X(01).
+         05  FILLER REDEFINES DEPTHL1F.
+             10  DEPTHL1A          PIC X(01).
+         05  DEPTHL1I              PIC X(12).
+         05  DEPTHL                PIC S9(04) COMP.
+         05  DEPTHF                PIC X(01).
+         05  FILLER REDEFINES DEPTHF.
+             10  DEPTHA            PIC X(01).
+         05  DEPTHI                PIC X(09).
+         05  WAITL1L               PIC S9(04) COMP.
+         05  WAITL1F               PIC X(01).
+         05  FILLER REDEFINES WAITL1F.
+             10  WAITL1A           PIC X(01).
+         05  WAITL1I               PIC X(14).
+         05  WAITIL                PIC S9(04) COMP.
+         05  WAITIF                PIC X(01).
+         05  FILLER REDEFINES WAITIF.
+             10  WAITIA            PIC X(01).
+         05  WAITII                PIC X(09).
+         05  OPTNL1L               PIC S9(04) COMP.
+         05  OPTNL1F               PIC X(01).
+         05  FILLER REDEFINES OPTNL1F.
+             10  OPTNL1A           PIC X(01).
+         05  OPTNL1I               PIC X(09).
+         05  OPTNL                 PIC S9(04) COMP.
+         05  OPTNF                 PIC X(01).
+         05  FILLER REDEFINES OPTNF.
+             10  OPTNA             PIC X(01).
+         05  OPTNI                 PIC X(09).
+         05  LASTHDRL              PIC S9(04) COMP.
+         05  LASTHDRF              PIC X(01).
+         05  FILLER REDEFINES LASTHDRF.
+             10  LASTHDRA          PIC X(01).
+         05  LASTHDRI              PIC X(30).
+         05  LMSG1L                PIC S9(04) COMP.
+         05  LMSG1F                PIC X(01).
+         05  FILLER REDEFINES LMSG1F.
+             10  LMSG1A            PIC X(01).
+         05  LMSG1I                PIC X(72).
+         05  LMSG2L                PIC S9(04) COMP.
+         05  LMSG2F                PIC X(01).
+         05  FILLER REDEFINES LMSG2F.
+             10  LMSG2A            PIC X(01).
+         05  LMSG2I                PIC X(72).
+         05  LMSG3L                PIC S9(04) COMP.
+         05  LMSG3F                PIC X(01).
+         05  FILLER REDEFINES LMSG3F.
+             10  LMSG3A            PIC X(01).
+         05  LMSG3I                PIC X(72).
+         05  LMSG4L                PIC S9(04) COMP.
+         05  LMSG4F                PIC X(01).
+         05  FILLER REDEFINES LMSG4F.
+             10  LMSG4A            PIC X(01).
+         05  LMSG4I                PIC X(72).
+         05  LMSG5L                PIC S9(04) COMP.
+         05  LMSG5F                PIC X(01).
+         05  FILLER REDEFINES LMSG5F.
+             10  LMSG5A            PIC X(01).
+         05  LMSG5I                PIC X(72).
+         05  MSGAREAL              PIC S9(04) COMP.
+         05  MSGAREAF              PIC X(01).
+         05  FILLER REDEFINES MSGAREAF.
+             10  MSGAREAA          PIC X(01).
+         05  MSGAREAI              PIC X(76).
+         05  PFKEYSL               PIC S9(04) COMP.
+         05  PFKEYSF               PIC X(01).
+         05  FILLER REDEFINES PFKEYSF.
+             10  PFKEYSA           PIC X(01).
+         05  PFKEYSI               PIC X(45).
+       01  CMQMONO REDEFINES CMQMONI.
+         05  FILLER                PIC X(12).
+         05  FILLER                PIC X(03).
+         05  TITLE1O               PIC X(20).
+         05  FILLER                PIC X(03).
+         05  DATEOUTO              PIC X(08).
+         05  FILLER                PIC X(03).
+         05  QUEUEL1O              PIC X(12).
+         05  FILLER                PIC X(03).
+         05  QUEUEO                PIC X(48).
+         05  FILLER                PIC X(03).
+         05  DEPTHL1O              PIC X(12).
+         05  FILLER                PIC X(03).
+         05  DEPTHO                PIC ZZZZZZZZ9.
+         05  FILLER                PIC X(03).
+         05  WAITL1O               PIC X(14).
+         05  FILLER                PIC X(03).
+         05  WAITIO                PIC ZZZZZZZZ9.
+         05  FILLER                PIC X(03).
+         05  OPTNL1O               PIC X(09).
+         05  FILLER                PIC X(03).
+         05  OPTNO                 PIC ZZZZZZZZ9.
+         05  FILLER                PIC X(03).
+         05  LASTHDRO              PIC X(30).
+         05  FILLER                PIC X(03).
+         05  LMSG1O                PIC X(72).
+         05  FILLER                PIC X(03).
+         05  LMSG2O                PIC X(72).
+         05  FILLER                PIC X(03).
+         05  LMSG3O                PIC X(72).
+         05  FILLER                PIC X(03).
+         05  LMSG4O                PIC X(72).
+         05  FILLER                PIC X(03).
+         05  LMSG5O                PIC X(72).
+         05  FILLER                PIC X(03).
+         05  MSGAREAO              PIC X(76).
+         05  FILLER                PIC X(03).
+         05  PFKEYSO               PIC X(45).
