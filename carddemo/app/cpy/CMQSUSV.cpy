@@ -0,0 +1,18 @@
+      * CMQSUSV - MQ Suspense Record
+      * Written by CMQVALP whenever a message's MQGMO-STRUCID or
+      * MQGMO-VERSION does not match what this copybook family
+      * expects - e.g. after a queue manager upgrade silently moves
+      * the structure version.  Holds enough of the original message
+      * plus what was actually found to let someone triage it by
+      * hand instead of the message being processed blind.
+       01  MQ-SUSPENSE-RECORD.
+         05  MQSUS-QUEUE-NAME       PIC X(48).
+         05  MQSUS-MSGID            PIC X(24).
+         05  MQSUS-STRUCID-FOUND    PIC X(04).
+         05  MQSUS-VERSION-FOUND    PIC S9(09) COMP.
+         05  MQSUS-REASON-TEXT      PIC X(60).
+         05  MQSUS-SUSPEND-DATE     PIC X(08).
+         05  MQSUS-SUSPEND-TIME     PIC X(08).
+         05  MQSUS-MSG-LENGTH       PIC S9(09) COMP.
+         05  MQSUS-MSG-DATA         PIC X(256).
+         05  FILLER                 PIC X(10).
