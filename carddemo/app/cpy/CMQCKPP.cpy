@@ -0,0 +1,116 @@
+      * CMQCKPP - Checkpoint/Restart Paragraphs
+      * COPY into the PROCEDURE DIVISION of a long-running MQGET
+      * listener that COPYs CMQCTLV's control record and has, in
+      * FILE SECTION, a sequential MQCKPFL FD built from CMQCKPV
+      * with 01 MQCKPFL-STATUS PIC X(02) and 01 WS-RESTART-COUNT
+      * PIC S9(09) COMP in WORKING-STORAGE.
+      *   - PERFORM 8320-READ-LAST-CHECKPOINT THRU 8320-EXIT once,
+      *     in 1000-INITIALIZE, AFTER the control record is loaded -
+      *     it leaves WS-RESTART-COUNT at the last checkpointed
+      *     message count (zero if there is no prior checkpoint) and
+      *     leaves MQCKPFL open for EXTEND so later checkpoints
+      *     append rather than overwrite.
+      *   - PERFORM 8300-CHECKPOINT-IF-DUE THRU 8300-EXIT after each
+      *     message is counted - it no-ops unless WS-MSG-COUNT has
+      *     reached the next MQCTL-CHECKPOINT-FREQ boundary, at which
+      *     point it takes syncpoint (if MQCTL-SYNCPOINT-YES) and
+      *     writes the checkpoint record.
+      *   - WHEN MQCTL-SYNCPOINT-YES, the staging write for each
+      *     message under the current unit of work is not safe to make
+      *     durable until MQCMIT actually commits the GETs that back
+      *     it - otherwise an abend between checkpoints leaves MQ
+      *     backing the uncommitted GETs out onto the queue while the
+      *     staging rows already written survive, so a restart re-gets
+      *     and re-stages the same messages as duplicates.  PERFORM
+      *     8305-BUFFER-STAGING THRU 8305-EXIT instead of writing
+      *     MQSTGFL directly in that mode; the calling program must
+      *     then have, in WORKING-STORAGE:
+      *       01  WS-STAGING-BUFFER.
+      *           05  WS-STAGING-COUNT    PIC S9(09) COMP VALUE 0.
+      *           05  WS-STAGING-ENTRY    PIC X(362)
+      *                                   OCCURS 1000 TIMES.
+      *       01  WS-STAGING-IDX          PIC S9(09) COMP VALUE 0.
+      *     8310-WRITE-CHECKPOINT flushes the buffer (8330-FLUSH-
+      *     STAGING-BUFFER) right after MQCMIT succeeds, so buffered
+      *     rows only reach MQSTGFL once the unit of work they belong
+      *     to is actually committed.  The calling program must also
+      *     flush any tail left in the buffer at clean termination
+      *     (WS-STAGING-COUNT > 0 after the last message) by
+      *     PERFORMing 8310-WRITE-CHECKPOINT THRU 8310-EXIT once more
+      *     before closing MQSTGFL.  When MQCTL-SYNCPOINT-NO, each
+      *     GET is implicitly committed as it happens, so there is no
+      *     backout/duplicate risk and the caller should keep writing
+      *     MQSTGFL directly instead of buffering.
+       8300-CHECKPOINT-IF-DUE.
+           IF MQCTL-CHECKPOINT-FREQ > 0
+               DIVIDE WS-MSG-COUNT BY MQCTL-CHECKPOINT-FREQ
+                   GIVING WS-CKP-QUOTIENT
+                   REMAINDER WS-CKP-REMAINDER
+               IF WS-CKP-REMAINDER = 0
+                   PERFORM 8310-WRITE-CHECKPOINT THRU 8310-EXIT
+               END-IF
+           END-IF
+           .
+       8300-EXIT.
+           EXIT.
+       8310-WRITE-CHECKPOINT.
+           IF MQCTL-SYNCPOINT-YES
+               CALL 'MQCMIT' USING WS-HCONN
+                                   WS-COMPCODE
+                                   WS-REASON
+               PERFORM 8330-FLUSH-STAGING-BUFFER THRU 8330-EXIT
+           END-IF
+           MOVE MQCTL-JOB-ID TO MQCKP-JOB-ID
+           MOVE WS-MSG-COUNT TO MQCKP-MSG-COUNT
+           ACCEPT MQCKP-CHECKPOINT-DATE FROM DATE YYYYMMDD
+           ACCEPT MQCKP-CHECKPOINT-TIME FROM TIME
+           WRITE MQ-CHECKPOINT-RECORD
+           .
+       8310-EXIT.
+           EXIT.
+       8305-BUFFER-STAGING.
+           IF WS-STAGING-COUNT >= 1000
+               PERFORM 8330-FLUSH-STAGING-BUFFER THRU 8330-EXIT
+           END-IF
+           ADD 1 TO WS-STAGING-COUNT
+           MOVE MQ-STAGING-RECORD
+               TO WS-STAGING-ENTRY(WS-STAGING-COUNT)
+           .
+       8305-EXIT.
+           EXIT.
+       8330-FLUSH-STAGING-BUFFER.
+           PERFORM 8331-WRITE-ONE-BUFFERED THRU 8331-EXIT
+               VARYING WS-STAGING-IDX FROM 1 BY 1
+               UNTIL WS-STAGING-IDX > WS-STAGING-COUNT
+           MOVE 0 TO WS-STAGING-COUNT
+           .
+       8330-EXIT.
+           EXIT.
+       8331-WRITE-ONE-BUFFERED.
+           MOVE WS-STAGING-ENTRY(WS-STAGING-IDX) TO MQ-STAGING-RECORD
+           WRITE MQ-STAGING-RECORD
+           .
+       8331-EXIT.
+           EXIT.
+       8320-READ-LAST-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT MQCKPFL
+           IF MQCKPFL-STATUS = '00'
+               PERFORM 8321-READ-NEXT-CHECKPOINT THRU 8321-EXIT
+                   UNTIL MQCKPFL-STATUS NOT = '00'
+               CLOSE MQCKPFL
+           END-IF
+           OPEN EXTEND MQCKPFL
+           .
+       8320-EXIT.
+           EXIT.
+       8321-READ-NEXT-CHECKPOINT.
+           READ MQCKPFL
+               AT END
+                   MOVE '10' TO MQCKPFL-STATUS
+               NOT AT END
+                   MOVE MQCKP-MSG-COUNT TO WS-RESTART-COUNT
+           END-READ
+           .
+       8321-EXIT.
+           EXIT.
