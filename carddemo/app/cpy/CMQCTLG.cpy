@@ -0,0 +1,20 @@
+      * CMQCTLG - Apply MQ Control Record To Get-Side Options
+      * COPY into the PROCEDURE DIVISION of a get-side program that
+      * COPYs CMQGMOV, AFTER a PERFORM of 8000-LOAD-MQ-CONTROL
+      * (CMQCTLP) has read this job's MQ-CONTROL-RECORD.
+       8005-APPLY-GET-OPTIONS.
+           MOVE MQCTL-WAIT-INTERVAL TO MQGMO-WAITINTERVAL
+           MOVE MQCTL-OPTIONS       TO MQGMO-OPTIONS
+           IF MQCTL-CONVERT-YES
+      *        16384 = MQGMO_CONVERT
+               ADD 16384            TO MQGMO-OPTIONS
+           END-IF
+           IF MQCTL-SYNCPOINT-YES
+      *        2 = MQGMO_SYNCPOINT - WITHOUT THIS BIT THE MQGET IS NOT
+      *        ACTUALLY PERFORMED UNDER SYNCPOINT CONTROL NO MATTER
+      *        WHAT CMQCKPP'S MQCMIT/BACKOUT LOGIC EXPECTS
+               ADD 2                TO MQGMO-OPTIONS
+           END-IF
+           .
+       8005-EXIT.
+           EXIT.
