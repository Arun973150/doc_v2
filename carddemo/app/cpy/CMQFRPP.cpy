@@ -0,0 +1,101 @@
+      * CMQFRPP - Fraud Pattern Load/Scan Paragraphs
+      * COPY into the PROCEDURE DIVISION of a browse-side program that
+      * COPYs CMQFRPV, CMQFRDV, CMQMDV and CMQCTLV's control record.
+      * PERFORM 8600-LOAD-FRAUD-PATTERNS THRU 8600-EXIT once at job
+      * start, then PERFORM 8610-SCAN-FOR-FRAUD THRU 8610-EXIT after
+      * each browsed message is in WS-MSG-BUFFER/WS-DATALEN.  The
+      * calling program must have, in WORKING-STORAGE:
+      *   - 01  WS-FRPFL-EOF-SW  PIC X(01).
+      *         88  WS-FRPFL-EOF          VALUE 'Y'.
+      *   - 01  WS-FRAUD-PATTERNS.
+      *         05  WS-PATTERN-COUNT      PIC S9(04) COMP.
+      *         05  WS-PATTERN-TABLE OCCURS 10 TIMES.
+      *             10  WS-PATTERN-ENTRY  PIC X(30).
+      *             10  WS-PATTERN-LEN    PIC S9(04) COMP.
+      *   - 01  WS-FRAUD-IDX      PIC S9(04) COMP.
+      *   - 01  WS-MATCH-COUNT    PIC S9(04) COMP.
+      *   - 01  WS-ALERT-COUNT    PIC S9(09) COMP.
+      * WS-PATTERN-LEN holds each pattern's length with trailing spaces
+      * stripped off, so 8615-CHECK-ONE-PATTERN searches only the real
+      * pattern text instead of the full space-padded 30-byte entry.
+      * and, in FILE SECTION, sequential MQFRPFL (built from CMQFRPV,
+      * input) and MQFRDFL (built from CMQFRDV, output) FDs, with
+      * 01  MQFRPFL-STATUS PIC X(02) and 01 MQFRDFL-STATUS PIC X(02)
+      * in WORKING-STORAGE.
+       8600-LOAD-FRAUD-PATTERNS.
+           OPEN INPUT MQFRPFL
+           MOVE 0 TO WS-PATTERN-COUNT
+           IF MQFRPFL-STATUS NOT = '00'
+               DISPLAY 'CMQFRPP: FRAUD PATTERN FILE OPEN FAILED - '
+                   'STATUS ' MQFRPFL-STATUS
+           ELSE
+               PERFORM 8605-READ-ONE-PATTERN THRU 8605-EXIT
+                   UNTIL WS-FRPFL-EOF
+                      OR WS-PATTERN-COUNT = 10
+               CLOSE MQFRPFL
+           END-IF
+           .
+       8600-EXIT.
+           EXIT.
+       8605-READ-ONE-PATTERN.
+           READ MQFRPFL
+               AT END
+                   SET WS-FRPFL-EOF TO TRUE
+           END-READ
+           IF NOT WS-FRPFL-EOF
+               ADD 1 TO WS-PATTERN-COUNT
+               MOVE MQFRP-PATTERN-TEXT
+                   TO WS-PATTERN-ENTRY(WS-PATTERN-COUNT)
+               MOVE 30 TO WS-PATTERN-LEN(WS-PATTERN-COUNT)
+               PERFORM 8607-TRIM-PATTERN-LEN THRU 8607-EXIT
+                   UNTIL WS-PATTERN-LEN(WS-PATTERN-COUNT) = 0
+                      OR WS-PATTERN-ENTRY(WS-PATTERN-COUNT)
+                          (WS-PATTERN-LEN(WS-PATTERN-COUNT):1)
+                              NOT = SPACE
+           END-IF
+           .
+       8605-EXIT.
+           EXIT.
+      * 8607-TRIM-PATTERN-LEN backs WS-PATTERN-LEN off the padded 30
+      * byte width one character at a time until it lands on the last
+      * non-space byte of the pattern text just loaded, so
+      * 8615-CHECK-ONE-PATTERN below can search on the real pattern
+      * length instead of the space-padded entry.
+       8607-TRIM-PATTERN-LEN.
+           SUBTRACT 1 FROM WS-PATTERN-LEN(WS-PATTERN-COUNT)
+           .
+       8607-EXIT.
+           EXIT.
+       8610-SCAN-FOR-FRAUD.
+           PERFORM 8615-CHECK-ONE-PATTERN THRU 8615-EXIT
+               VARYING WS-FRAUD-IDX FROM 1 BY 1
+               UNTIL WS-FRAUD-IDX > WS-PATTERN-COUNT
+           .
+       8610-EXIT.
+           EXIT.
+       8615-CHECK-ONE-PATTERN.
+           MOVE 0 TO WS-MATCH-COUNT
+           IF WS-PATTERN-LEN(WS-FRAUD-IDX) > 0
+               INSPECT WS-MSG-BUFFER TALLYING WS-MATCH-COUNT
+                   FOR ALL WS-PATTERN-ENTRY(WS-FRAUD-IDX)
+                       (1:WS-PATTERN-LEN(WS-FRAUD-IDX))
+           END-IF
+           IF WS-MATCH-COUNT > 0
+               PERFORM 8620-WRITE-ALERT THRU 8620-EXIT
+           END-IF
+           .
+       8615-EXIT.
+           EXIT.
+       8620-WRITE-ALERT.
+           MOVE MQMD-MSGID       TO MQFRD-MSGID
+           MOVE MQCTL-QUEUE-NAME TO MQFRD-QUEUE-NAME
+           MOVE WS-PATTERN-ENTRY(WS-FRAUD-IDX) TO MQFRD-PATTERN-MATCHED
+           ACCEPT MQFRD-ALERT-DATE FROM DATE YYYYMMDD
+           ACCEPT MQFRD-ALERT-TIME FROM TIME
+           MOVE WS-DATALEN      TO MQFRD-MSG-LENGTH
+           MOVE WS-MSG-BUFFER   TO MQFRD-MSG-DATA
+           WRITE MQ-FRAUD-ALERT-RECORD
+           ADD 1 TO WS-ALERT-COUNT
+           .
+       8620-EXIT.
+           EXIT.
