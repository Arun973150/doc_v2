@@ -1,6 +1,13 @@
-      * CMQGMOV - MQ Get Message Options Copybook (stub)
+      * CMQGMOV - MQ Get Message Options Copybook
+      * MQGMO-OPTIONS and MQGMO-WAITINTERVAL used to be pinned to 0
+      * at compile time.  They are now loaded at job start from the
+      * MQ runtime control file (CMQCTLV record, loaded by the
+      * 8000-LOAD-MQ-CONTROL paragraph in CMQCTLP) so operations can
+      * retune wait/option behavior per queue or job without a
+      * recompile.  STRUCID/VERSION stay as literals - they identify
+      * the structure itself, not a tunable.
        01  MQGMO.
          05  MQGMO-STRUCID     PIC X(04) VALUE 'GMO '.
          05  MQGMO-VERSION     PIC S9(09) COMP VALUE 1.
-         05  MQGMO-OPTIONS     PIC S9(09) COMP VALUE 0.
-         05  MQGMO-WAITINTERVAL PIC S9(09) COMP VALUE 0.
+         05  MQGMO-OPTIONS     PIC S9(09) COMP.
+         05  MQGMO-WAITINTERVAL PIC S9(09) COMP.
