@@ -0,0 +1,10 @@
+      * CMQPMOV - MQ Put Message Options Copybook
+      * Companion to CMQGMOV for the outbound/put side of MQ
+      * processing.  Mirrors the STRUCID/VERSION/OPTIONS layout of
+      * MQGMO.  MQPMO-OPTIONS carries no VALUE clause - it is loaded
+      * at job start from the MQ runtime control file the same way
+      * MQGMO-OPTIONS is (see CMQCTLV, CMQCTPP).
+       01  MQPMO.
+         05  MQPMO-STRUCID     PIC X(04) VALUE 'PMO '.
+         05  MQPMO-VERSION     PIC S9(09) COMP VALUE 1.
+         05  MQPMO-OPTIONS     PIC S9(09) COMP.
