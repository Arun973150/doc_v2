@@ -0,0 +1,14 @@
+      * CMQFRDV - MQ Fraud Alert Record
+      * Written by CMQFRPP when a browsed message matches one of the
+      * patterns loaded from CMQFRPV.  The message itself is left on
+      * the queue (non-destructive browse) for the normal consuming
+      * program (CBMQLSN0) to pull and process as usual.
+       01  MQ-FRAUD-ALERT-RECORD.
+         05  MQFRD-MSGID            PIC X(24).
+         05  MQFRD-QUEUE-NAME       PIC X(48).
+         05  MQFRD-PATTERN-MATCHED  PIC X(30).
+         05  MQFRD-ALERT-DATE       PIC X(08).
+         05  MQFRD-ALERT-TIME       PIC X(08).
+         05  MQFRD-MSG-LENGTH       PIC S9(09) COMP.
+         05  MQFRD-MSG-DATA         PIC X(256).
+         05  FILLER                 PIC X(10).
