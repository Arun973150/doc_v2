@@ -0,0 +1,14 @@
+      * CMQMDV - MQ Message Descriptor Copybook
+      * Carries the identity of a message across the get/put pair -
+      * MQMD-MSGID is the unique id MQ stamps on every message,
+      * MQMD-CORRELID is set on a reply so it can be matched back to
+      * the request it answers (see CMQCORP, which sets CORRELID
+      * from the inbound MSGID and logs the pairing to CMQCORV).
+       01  MQMD.
+         05  MQMD-STRUCID        PIC X(04) VALUE 'MD  '.
+         05  MQMD-VERSION        PIC S9(09) COMP VALUE 1.
+         05  MQMD-MSGID          PIC X(24).
+         05  MQMD-CORRELID       PIC X(24).
+         05  MQMD-REPLYTOQ       PIC X(48).
+         05  MQMD-REPLYTOQMGR    PIC X(48).
+         05  MQMD-BACKOUTCOUNT   PIC S9(09) COMP.
