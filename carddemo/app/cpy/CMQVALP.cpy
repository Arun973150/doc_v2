@@ -0,0 +1,44 @@
+      * CMQVALP - Validate Message Descriptor Structure/Version
+      * COPY into the PROCEDURE DIVISION of any MQGET-driving program
+      * that COPYs CMQGMOV, CMQMDV and CMQSUSV, and PERFORM
+      * 8200-VALIDATE-MQGMO THRU 8200-EXIT right after every MQGET,
+      * before the message just retrieved is trusted for anything.
+      * MQGMO-STRUCID/MQGMO-VERSION are options this program hands
+      * TO MQGET and never change - MQMD-STRUCID/MQMD-VERSION are
+      * what the queue manager stamps back FROM the real message on
+      * every successful get, so those are the fields that actually
+      * catch a queue manager upgrade silently moving structure
+      * versions.  The calling program must have, in WORKING-STORAGE:
+      *   - 01  WS-MQGMO-VALID-SW  PIC X(01).
+      *         88  WS-MQGMO-VALID    VALUE 'Y'.
+      *         88  WS-MQGMO-INVALID  VALUE 'N'.
+      * and, in FILE SECTION, a sequential MQSUSFL FD built from
+      * CMQSUSV with 01 MQSUSFL-STATUS PIC X(02) in WORKING-STORAGE.
+      * A mismatch does not abend the job - the message is written
+      * to MQSUSFL and the caller is expected to skip normal
+      * processing for it (see WS-MQGMO-INVALID) and move on.
+       8200-VALIDATE-MQGMO.
+           IF MQMD-STRUCID = 'MD  ' AND MQMD-VERSION = 1
+               SET WS-MQGMO-VALID TO TRUE
+           ELSE
+               SET WS-MQGMO-INVALID TO TRUE
+               PERFORM 8210-WRITE-SUSPENSE THRU 8210-EXIT
+           END-IF
+           .
+       8200-EXIT.
+           EXIT.
+       8210-WRITE-SUSPENSE.
+           MOVE MQCTL-QUEUE-NAME TO MQSUS-QUEUE-NAME
+           MOVE MQMD-MSGID       TO MQSUS-MSGID
+           MOVE MQMD-STRUCID     TO MQSUS-STRUCID-FOUND
+           MOVE MQMD-VERSION     TO MQSUS-VERSION-FOUND
+           MOVE WS-DATALEN       TO MQSUS-MSG-LENGTH
+           MOVE WS-MSG-BUFFER    TO MQSUS-MSG-DATA
+           MOVE 'MQMD STRUCID/VERSION MISMATCH - CHECK QMGR LEVEL'
+               TO MQSUS-REASON-TEXT
+           ACCEPT MQSUS-SUSPEND-DATE FROM DATE YYYYMMDD
+           ACCEPT MQSUS-SUSPEND-TIME FROM TIME
+           WRITE MQ-SUSPENSE-RECORD
+           .
+       8210-EXIT.
+           EXIT.
