@@ -0,0 +1,18 @@
+      * CMQAUTV - Processed Authorization Response Record
+      * One record per authorization response that downstream
+      * processing has finished with and that now needs to be
+      * queued back out to the channel that sent the original
+      * request.  MQAUTH-DEST-QUEUE is that originating channel's
+      * reply-to queue.  MQAUTH-REQUEST-MSGID is the MQMD-MSGID of
+      * the inbound request this response answers, carried through
+      * from the staging record (MQSTG-MSGID) so CMQCORP can stamp
+      * the reply's CORRELID and prove the pairing.
+       01  MQ-AUTH-RESPONSE-RECORD.
+         05  MQAUTH-TRAN-ID         PIC X(16).
+         05  MQAUTH-REQUEST-MSGID   PIC X(24).
+         05  MQAUTH-DEST-QUEUE      PIC X(48).
+         05  MQAUTH-RESPONSE-CODE   PIC X(04).
+         05  MQAUTH-RESPONSE-TEXT   PIC X(80).
+         05  MQAUTH-MSG-LENGTH      PIC S9(09) COMP.
+         05  MQAUTH-MSG-DATA        PIC X(256).
+         05  FILLER                 PIC X(10).
