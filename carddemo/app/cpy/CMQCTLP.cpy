@@ -0,0 +1,34 @@
+      * CMQCTLP - Load MQ Runtime Control Record
+      * COPY into the PROCEDURE DIVISION of any MQGET/MQPUT driving
+      * program.  The calling program must code, ahead of this
+      * PERFORM:
+      *   - SELECT MQCTLFL ... ORGANIZATION IS SEQUENTIAL
+      *                        FILE STATUS IS MQCTLFL-STATUS.
+      *   - FD  MQCTLFL  COPY CMQCTLV.
+      *   - 01  MQCTLFL-STATUS  PIC X(02)  IN WORKING-STORAGE.
+      * Only reads the MQ-CONTROL-RECORD - it does not know whether
+      * the caller is get-side, put-side, or both, so it does not
+      * touch MQGMO/MQPMO itself.  Follow it with CMQCTLG (get-side
+      * options) and/or CMQCTPP (put-side options) as needed.
+      * If the control file is missing or empty MQ-CONTROL-RECORD is
+      * explicitly INITIALIZEd to LOW-VALUES/binary zero - callers
+      * should treat a failed load as "no wait, straight destructive
+      * get, no put options" and log it.
+       8000-LOAD-MQ-CONTROL.
+           OPEN INPUT MQCTLFL
+           IF MQCTLFL-STATUS NOT = '00'
+               DISPLAY 'CMQCTLP: MQ CONTROL FILE OPEN FAILED - '
+                   'STATUS ' MQCTLFL-STATUS
+               INITIALIZE MQ-CONTROL-RECORD
+           ELSE
+               READ MQCTLFL
+                   AT END
+                       DISPLAY 'CMQCTLP: MQ CONTROL FILE IS EMPTY'
+                       MOVE '10' TO MQCTLFL-STATUS
+                       INITIALIZE MQ-CONTROL-RECORD
+               END-READ
+               CLOSE MQCTLFL
+           END-IF
+           .
+       8000-EXIT.
+           EXIT.
