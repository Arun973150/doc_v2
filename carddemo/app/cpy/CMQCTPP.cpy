@@ -0,0 +1,12 @@
+      * CMQCTPP - Load MQ Put-Side Control Options
+      * COPY into the PROCEDURE DIVISION of any outbound posting
+      * program that COPYs CMQPMOV into WORKING-STORAGE, AFTER a
+      * PERFORM of 8000-LOAD-MQ-CONTROL (CMQCTLP) has already read
+      * the MQCTL-RECORD for this job - this paragraph only moves
+      * the put-side field out of that record, it does not reopen
+      * MQCTLFL itself.
+       8010-LOAD-MQ-PUT-CONTROL.
+           MOVE MQCTL-PUT-OPTIONS TO MQPMO-OPTIONS
+           .
+       8010-EXIT.
+           EXIT.
