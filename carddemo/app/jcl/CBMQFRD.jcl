@@ -0,0 +1,28 @@
+//CBMQFRD  PROC READERID=01,QUAL=MQPROD
+//*--------------------------------------------------------------*
+//* CBMQFRD  - PROCLIB PROCEDURE FOR CBMQFRD0, THE MQ FRAUD-ALERT *
+//*            BROWSE SCANNER - ONE READER OF N                   *
+//*--------------------------------------------------------------*
+//* CATALOG THIS MEMBER IN THE SITE PROCLIB AND EXEC IT ONCE PER  *
+//* READERID ALONGSIDE THE MATCHING CBMQLSN READER, SINCE         *
+//* CBMQFRD0 NON-DESTRUCTIVELY BROWSES THE SAME QUEUE (SEE         *
+//* MQCTL-JOB-ID IN &READERID'S OWN MQCTLFL ROW) THAT CBMQLSN0     *
+//* THEN DRAINS FOR REAL - THE MESSAGE IS LEFT ON THE QUEUE FOR    *
+//* THE NORMAL GET-SIDE READER TO PULL AND PROCESS AS USUAL.       *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*--------------------------------------------------------------*
+//FRD      EXEC PGM=CBMQFRD0
+//STEPLIB  DD   DSN=&QUAL..LOADLIB,DISP=SHR
+//MQCTLFL  DD   DSN=&QUAL..MQCTL.R&READERID,DISP=SHR
+//MQFRPFL  DD   DSN=&QUAL..MQFRP.PATTERNS,DISP=SHR
+//MQFRDFL  DD   DSN=&QUAL..MQFRD.R&READERID,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=388)
+//MQSUSFL  DD   DSN=&QUAL..MQSUS.FR&READERID,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=426)
+//SYSOUT   DD   SYSOUT=*
+//         PEND
