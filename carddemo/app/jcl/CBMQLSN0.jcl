@@ -0,0 +1,22 @@
+//*--------------------------------------------------------------*
+//* SAMPLE OVERNIGHT DRAIN - ONE JOB SUBMITTED PER READER.        *
+//* EACH JOB EXECS THE CBMQLSN CATALOGED PROCEDURE (PROCLIB       *
+//* MEMBER CBMQLSN.JCL) WITH ITS OWN READERID.  THE SCHEDULER     *
+//* SUBMITS MQDRN01/MQDRN02/MQDRN03 TOGETHER; JES RUNS THEM       *
+//* CONCURRENTLY SUBJECT TO INITIATOR AVAILABILITY.               *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION - MULTI-READER DRAIN.        *
+//*  08/09/2026 JH   MOVED THE CBMQLSN PROC OUT TO ITS OWN        *
+//*                  PROCLIB MEMBER - THESE JOBS NOW EXEC IT      *
+//*                  RATHER THAN CARRYING IT IN-STREAM.           *
+//*--------------------------------------------------------------*
+//MQDRN01  JOB  (ACCTNO),'MQ DRAIN R01',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQLSN,READERID=01
+//*
+//MQDRN02  JOB  (ACCTNO),'MQ DRAIN R02',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQLSN,READERID=02
+//*
+//MQDRN03  JOB  (ACCTNO),'MQ DRAIN R03',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQLSN,READERID=03
