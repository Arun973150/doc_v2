@@ -0,0 +1,24 @@
+//CBMQCTL  PROC QUAL=MQPROD
+//*--------------------------------------------------------------*
+//* CBMQCTL  - PROCLIB PROCEDURE FOR CBMQCTL0, THE MQCTLVS VSAM   *
+//*            CONTROL FILE REFRESH UTILITY                       *
+//*--------------------------------------------------------------*
+//* CATALOG THIS MEMBER IN THE SITE PROCLIB AND RUN IT WHENEVER   *
+//* MQCTLFL IS MAINTAINED (OR ON A ROUTINE SCHEDULE) SO CBMQMON0  *
+//* HAS CURRENT DATA TO SHOW.  MQCTLFL DD BELOW CONCATENATES      *
+//* EVERY READER'S CONTROL EXTRACT SO ONE RUN REFRESHES ALL OF    *
+//* THEM - ADD ANOTHER DD TO THE CONCATENATION AS READERS ARE     *
+//* ADDED.                                                         *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*--------------------------------------------------------------*
+//CTL      EXEC PGM=CBMQCTL0
+//STEPLIB  DD   DSN=&QUAL..LOADLIB,DISP=SHR
+//MQCTLFL  DD   DSN=&QUAL..MQCTL.R01,DISP=SHR
+//         DD   DSN=&QUAL..MQCTL.R02,DISP=SHR
+//         DD   DSN=&QUAL..MQCTL.R03,DISP=SHR
+//MQCTLVS  DD   DSN=&QUAL..MQCTLVS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//         PEND
