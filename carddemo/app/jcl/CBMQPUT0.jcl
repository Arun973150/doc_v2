@@ -0,0 +1,11 @@
+//*--------------------------------------------------------------*
+//* SAMPLE OUTBOUND POSTING RUN - EXECS THE CBMQPUT CATALOGED     *
+//* PROCEDURE (PROCLIB MEMBER CBMQPUT.JCL) ONCE PER SCHEDULED     *
+//* POSTING WINDOW.                                                *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*--------------------------------------------------------------*
+//MQPUT01  JOB  (ACCTNO),'MQ OUTBOUND POST',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQPUT
