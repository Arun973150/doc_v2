@@ -0,0 +1,35 @@
+//CBMQREC  PROC QUAL=MQPROD
+//*--------------------------------------------------------------*
+//* CBMQREC  - PROCLIB PROCEDURE FOR CBMQREC0, THE DAILY MQ       *
+//*            RECONCILIATION REPORT                              *
+//*--------------------------------------------------------------*
+//* CATALOG THIS MEMBER IN THE SITE PROCLIB AND EXEC IT ONCE A    *
+//* DAY, AFTER THE LAST CBMQLSN READER AND THE CBMQPUT RUN FOR    *
+//* THE DAY HAVE FINISHED, TO COMPARE MQSTGFL (DRAINED IN) AGAINST *
+//* MQCORFL (PROVEN POSTED BACK OUT) AND REPORT ANY GAP.          *
+//*                                                                *
+//* EACH CBMQLSN READER STAGES TO ITS OWN MQSTG.R&READERID        *
+//* DATASET (NO SHARED WRITER - SEE CBMQLSN.JCL), SO MQSTGFL HERE *
+//* IS A DD CONCATENATION OF EVERY READER'S STAGING DATASET.      *
+//* CBMQREC0 OPENS MQSTGFL SEQUENTIAL AND READS STRAIGHT THROUGH  *
+//* THE CONCATENATION, SO ADDING A READER ONLY MEANS ADDING A DD  *
+//* HERE - NO PROGRAM CHANGE.  KEEP THIS LIST IN STEP WITH THE    *
+//* READERID RANGE DRIVEN IN CBMQLSN0.JCL.                        *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*  08/09/2026 JH   MQSTGFL IS NOW A CONCATENATION OF PER-READER *
+//*                  STAGING DATASETS INSTEAD OF ONE SHARED       *
+//*                  DATASET WRITTEN BY EVERY READER.             *
+//*--------------------------------------------------------------*
+//REC      EXEC PGM=CBMQREC0
+//STEPLIB  DD   DSN=&QUAL..LOADLIB,DISP=SHR
+//MQCTLFL  DD   DSN=&QUAL..MQCTL.R01,DISP=SHR
+//MQSTGFL  DD   DSN=&QUAL..MQSTG.R01,DISP=SHR
+//         DD   DSN=&QUAL..MQSTG.R02,DISP=SHR
+//         DD   DSN=&QUAL..MQSTG.R03,DISP=SHR
+//MQCORFL  DD   DSN=&QUAL..MQCOR.SHARED,DISP=SHR
+//MQRPTFL  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//         PEND
