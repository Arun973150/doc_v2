@@ -0,0 +1,82 @@
+//CBMQLSN  PROC READERID=01,QUAL=MQPROD
+//*--------------------------------------------------------------*
+//* CBMQLSN  - PROCLIB PROCEDURE FOR CBMQLSN0, THE MQ GET-SIDE    *
+//*            LISTENER - ONE READER OF N                        *
+//*--------------------------------------------------------------*
+//* CATALOG THIS MEMBER IN THE SITE PROCLIB, THEN EXEC IT ONCE    *
+//* PER READERID (01 THRU THE VALUE CONFIGURED IN                *
+//* MQCTL-READER-COUNT FOR THIS QUEUE) TO DRAIN A HIGH-VOLUME     *
+//* QUEUE WITHIN THE OVERNIGHT BATCH WINDOW.  A SINGLE COBOL      *
+//* PROGRAM CANNOT READ ONE QUEUE ON MORE THAN ONE THREAD, SO     *
+//* PARALLELISM COMES FROM RUNNING SEPARATE JOBS, EACH WITH ITS   *
+//* OWN &READERID, CONCURRENTLY IN JES - NOT FROM REWRITING       *
+//* CBMQLSN0 ITSELF.  SEE THE SAMPLE DRAIN JOBS IN CBMQLSN0.JCL.  *
+//*                                                                *
+//* EACH READER HAS ITS OWN CONTROL RECORD (A SEPARATE MQCTLFL    *
+//* ROW KEYED BY MQCTL-JOB-ID, WHICH MUST MATCH &READERID), AND   *
+//* ITS OWN CHECKPOINT/SUSPENSE/DEAD-LETTER/STAGING DATASETS, ALL *
+//* KEYED OFF &READERID, PLUS ITS OWN TUNED MQCTL-WAIT-INTERVAL.  *
+//* MQSTGFL IS NOT SHARED ACROSS READERS - A DD DISP=MOD (LET     *
+//* ALONE DISP=SHR) SHARED DATASET WOULD EITHER SERIALIZE         *
+//* CONCURRENT READERS AT ALLOCATION OR, WORSE, LET TWO ADDRESS   *
+//* SPACES WRITE THE SAME QSAM DATASET AT ONCE WITH NO CROSS-JOB  *
+//* SERIALIZATION, INTERLEAVING OR LOSING RECORDS.  DOWNSTREAM    *
+//* CONSUMERS (SEE CBMQREC.JCL) DD-CONCATENATE ALL READERS'       *
+//* MQSTG.R&READERID DATASETS UNDER ONE MQSTGFL DD INSTEAD - MQ   *
+//* SEQUENTIAL READ IS TRANSPARENT TO CONCATENATION, SO CBMQREC0  *
+//* NEEDS NO CHANGE.  CMQSTGV'S MQSTG-JOB-ID FIELD STILL RECORDS  *
+//* WHICH READER STAGED EACH ROW.                                 *
+//*                                                                *
+//* MQSUSFL/MQDLQFL/MQCKPFL ARE DISP=(MOD,CATLG,CATLG) - NOT      *
+//* DISP=(,CATLG,DELETE) OR DISP=SHR - BECAUSE CBMQLSN0 NOW OPENS *
+//* EXTEND ON MQSUSFL/MQDLQFL (SAME AS MQSTGFL) WHEN RESTARTING   *
+//* FROM A CHECKPOINT, AND CMQCKPP'S 8320-READ-LAST-CHECKPOINT    *
+//* ALREADY TREATS "MQCKPFL HAS NO PRIOR CHECKPOINT" AS A NORMAL  *
+//* FIRST-RUN CONDITION, NOT AN ERROR - SO ALL THREE DATASETS CAN *
+//* BE SELF-PROVISIONING ON THE FIRST RUN FOR A GIVEN READERID.   *
+//* DELETE-ON-ABEND WOULD WIPE OUT CHECKPOINT/SUSPENSE/DEAD-      *
+//* LETTER AUDIT ENTRIES WRITTEN BEFORE THE ABEND.                *
+//*                                                                *
+//* MQLSTFL IS A SMALL VSAM KSDS (KEYED BY MQLST-SLOT - SEE       *
+//* CMQLSTV) HOLDING THE LAST FEW MESSAGES DRAINED BY THIS        *
+//* READER, SO CBMQMON0 HAS A KEYED ACCESS PATH ONTO "LAST        *
+//* PROCESSED" WITHOUT CICS FILE CONTROL HAVING TO BROWSE THE     *
+//* SHARED, MULTI-WRITER MQSTGFL SEQUENTIAL DATASET DIRECTLY.     *
+//* DEFINE IT WITH IDCAMS AHEAD OF THE FIRST RUN FOR EACH          *
+//* READERID, E.G.:                                                *
+//*   DEFINE CLUSTER (NAME(&QUAL..MQLST.R&READERID)     -          *
+//*          INDEXED KEYS(1,0) RECORDSIZE(107,107)      -          *
+//*          TRACKS(1,1))                                          *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION - MULTI-READER DRAIN.        *
+//*  08/09/2026 JH   SPLIT OUT OF CBMQLSN0.JCL INTO ITS OWN       *
+//*                  PROCLIB MEMBER - AN IN-STREAM PROC CANNOT BE *
+//*                  FOLLOWED BY FURTHER JOB CARDS IN ONE DECK.   *
+//*  08/09/2026 JH   ADDED MQLSTFL DD (MISSING - CBMQLSN0 OPENS   *
+//*                  IT EVERY RUN) AND SWITCHED MQCKPFL TO A      *
+//*                  SELF-PROVISIONING DISP LIKE MQSUSFL/MQDLQFL. *
+//*  08/09/2026 JH   SWITCHED MQSTGFL FROM ONE DATASET SHARED BY  *
+//*                  ALL READERS TO ONE PER READERID - A SHARED   *
+//*                  DD IS NOT SAFE FOR CONCURRENT READERS.  SEE  *
+//*                  CBMQREC.JCL FOR THE DOWNSTREAM CONCATENATION. *
+//*--------------------------------------------------------------*
+//LSN      EXEC PGM=CBMQLSN0
+//STEPLIB  DD   DSN=&QUAL..LOADLIB,DISP=SHR
+//MQCTLFL  DD   DSN=&QUAL..MQCTL.R&READERID,DISP=SHR
+//MQSTGFL  DD   DSN=&QUAL..MQSTG.R&READERID,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=362)
+//MQSUSFL  DD   DSN=&QUAL..MQSUS.R&READERID,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=426)
+//MQCKPFL  DD   DSN=&QUAL..MQCKP.R&READERID,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=38)
+//MQDLQFL  DD   DSN=&QUAL..MQDLQ.R&READERID,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=432)
+//MQLSTFL  DD   DSN=&QUAL..MQLST.R&READERID,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//         PEND
