@@ -0,0 +1,11 @@
+//*--------------------------------------------------------------*
+//* SAMPLE MQCTLVS REFRESH RUN - EXECS THE CBMQCTL CATALOGED       *
+//* PROCEDURE (PROCLIB MEMBER CBMQCTL.JCL) AFTER MQCTLFL CHANGES  *
+//* OR ON A ROUTINE SCHEDULE AHEAD OF THE ONLINE WINDOW.          *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*--------------------------------------------------------------*
+//MQCTL01  JOB  (ACCTNO),'MQ CONTROL REFRESH',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQCTL
