@@ -0,0 +1,29 @@
+//CBMQPUT  PROC QUAL=MQPROD
+//*--------------------------------------------------------------*
+//* CBMQPUT  - PROCLIB PROCEDURE FOR CBMQPUT0, THE MQ PUT-SIDE    *
+//*            OUTBOUND POSTING PROGRAM                           *
+//*--------------------------------------------------------------*
+//* CATALOG THIS MEMBER IN THE SITE PROCLIB AND EXEC IT ONCE PER  *
+//* RUN AFTER THE AUTHORIZATION RESPONSES CBMQPUT0 POSTS BACK OUT *
+//* (MQAUTHFL) HAVE BEEN PREPARED BY UPSTREAM PROCESSING.  EACH   *
+//* REPLY QUEUED IS LOGGED TO MQCORFL (SEE CMQCORP) SO CBMQREC0   *
+//* CAN LATER PROVE IT AGAINST WHAT CBMQLSN0 DRAINED IN.  ANY     *
+//* MESSAGE CBMQPUT0 CANNOT PUT (MQOPEN OR MQPUT FAILURE) IS      *
+//* WRITTEN TO MQSUSFL INSTEAD OF BEING LOST.                     *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*--------------------------------------------------------------*
+//PUT      EXEC PGM=CBMQPUT0
+//STEPLIB  DD   DSN=&QUAL..LOADLIB,DISP=SHR
+//MQCTLFL  DD   DSN=&QUAL..MQCTL.PUT,DISP=SHR
+//MQAUTHFL DD   DSN=&QUAL..MQAUTH.RESPONSES,DISP=SHR
+//MQCORFL  DD   DSN=&QUAL..MQCOR.SHARED,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=114)
+//MQSUSFL  DD   DSN=&QUAL..MQSUS.PUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=426)
+//SYSOUT   DD   SYSOUT=*
+//         PEND
