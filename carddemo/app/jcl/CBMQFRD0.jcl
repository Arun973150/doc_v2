@@ -0,0 +1,18 @@
+//*--------------------------------------------------------------*
+//* SAMPLE FRAUD-SCAN RUN - ONE JOB SUBMITTED PER READER, MATCHING *
+//* THE CBMQLSN DRAIN JOBS IN CBMQLSN0.JCL.  EACH JOB EXECS THE    *
+//* CBMQFRD CATALOGED PROCEDURE (PROCLIB MEMBER CBMQFRD.JCL) WITH  *
+//* ITS OWN READERID.                                              *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*--------------------------------------------------------------*
+//MQFRD01  JOB  (ACCTNO),'MQ FRAUD SCAN R01',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQFRD,READERID=01
+//*
+//MQFRD02  JOB  (ACCTNO),'MQ FRAUD SCAN R02',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQFRD,READERID=02
+//*
+//MQFRD03  JOB  (ACCTNO),'MQ FRAUD SCAN R03',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQFRD,READERID=03
