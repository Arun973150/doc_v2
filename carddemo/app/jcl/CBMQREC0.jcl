@@ -0,0 +1,11 @@
+//*--------------------------------------------------------------*
+//* SAMPLE DAILY RECONCILIATION RUN - EXECS THE CBMQREC CATALOGED *
+//* PROCEDURE (PROCLIB MEMBER CBMQREC.JCL) ONCE THE DAY'S DRAIN   *
+//* AND POSTING RUNS ARE COMPLETE.                                 *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*  DATE       BY   DESCRIPTION                                  *
+//*  08/09/2026 JH   INITIAL VERSION.                             *
+//*--------------------------------------------------------------*
+//MQREC01  JOB  (ACCTNO),'MQ DAILY RECON',CLASS=A,MSGCLASS=X
+//STEP01   EXEC CBMQREC
