@@ -0,0 +1,61 @@
+000100*****************************************************************
+000200* CMQMON  - MQ MONITOR SCREEN MAPSET                             *
+000300*-----------------------------------------------------------------
+000400* SHOWS CURRENT QUEUE DEPTH, THE GET-OPTIONS/WAIT-INTERVAL IN     *
+000500* EFFECT FROM THE MQ RUNTIME CONTROL FILE, AND THE LAST FEW       *
+000600* MESSAGES CBMQLSN0 HAS STAGED, SO AN OPERATOR CAN CHECK MQ       *
+000700* HEALTH WITHOUT THE QUEUE MANAGER ADMIN CONSOLE.                 *
+000800*-----------------------------------------------------------------
+000900* MODIFICATION HISTORY                                           *
+001000*  DATE       BY   DESCRIPTION                                   *
+001100*  08/09/2026 JH   INITIAL VERSION.                               *
+001200*****************************************************************
+001300CMQMON   DFHMSD TYPE=&SYSPARM,                                   X
+001400               MODE=INOUT,                                      X
+001500               LANG=COBOL,                                      X
+001600               TERM=3270-2,                                     X
+001700               CTRL=(FREEKB,FRSET),                              X
+001800               STORAGE=AUTO,                                    X
+001900               TIOAPFX=YES
+002000*
+002100CMQMONM  DFHMDI SIZE=(24,80),                                    X
+002200               LINE=1,                                          X
+002300               COLUMN=1
+002400*
+002500TITLE1   DFHMDF POS=(01,30),LENGTH=20,ATTRB=(PROT,BRT),           X
+002600               INITIAL='MQ MONITOR - CMQMON'
+002700DATEOUT  DFHMDF POS=(01,70),LENGTH=08,ATTRB=(PROT,NORM)
+002800*
+002900QUEUEL1  DFHMDF POS=(03,02),LENGTH=12,ATTRB=(PROT,NORM),          X
+003000               INITIAL='QUEUE NAME:'
+003100QUEUE    DFHMDF POS=(03,15),LENGTH=48,ATTRB=(PROT,BRT)
+003200*
+003300DEPTHL1  DFHMDF POS=(05,02),LENGTH=12,ATTRB=(PROT,NORM),          X
+003400               INITIAL='QUEUE DEPTH:'
+003500DEPTH    DFHMDF POS=(05,15),LENGTH=09,ATTRB=(PROT,BRT),          X
+003600               PICOUT='ZZZZZZZZ9'
+003700*
+003800WAITL1   DFHMDF POS=(07,02),LENGTH=14,ATTRB=(PROT,NORM),          X
+003900               INITIAL='WAIT INTERVAL:'
+004000WAITI    DFHMDF POS=(07,17),LENGTH=09,ATTRB=(PROT,NORM),         X
+004100               PICOUT='ZZZZZZZZ9'
+004200OPTNL1   DFHMDF POS=(07,35),LENGTH=09,ATTRB=(PROT,NORM),          X
+004300               INITIAL='OPTIONS:'
+004400OPTN     DFHMDF POS=(07,45),LENGTH=09,ATTRB=(PROT,NORM),         X
+004500               PICOUT='ZZZZZZZZ9'
+004600*
+004700LASTHDR  DFHMDF POS=(09,02),LENGTH=30,ATTRB=(PROT,UNDERL),        X
+004800               INITIAL='LAST MESSAGES PROCESSED'
+004900*
+005000LMSG1    DFHMDF POS=(10,02),LENGTH=72,ATTRB=(PROT,NORM)
+005100LMSG2    DFHMDF POS=(11,02),LENGTH=72,ATTRB=(PROT,NORM)
+005200LMSG3    DFHMDF POS=(12,02),LENGTH=72,ATTRB=(PROT,NORM)
+005300LMSG4    DFHMDF POS=(13,02),LENGTH=72,ATTRB=(PROT,NORM)
+005400LMSG5    DFHMDF POS=(14,02),LENGTH=72,ATTRB=(PROT,NORM)
+005500*
+005600MSGAREA  DFHMDF POS=(22,02),LENGTH=76,ATTRB=(PROT,NORM)
+005700PFKEYS   DFHMDF POS=(24,02),LENGTH=45,ATTRB=(PROT,NORM),         X
+005800               INITIAL='PF3=EXIT  ENTER=REFRESH'
+005900*
+006000         DFHMSD TYPE=FINAL
+006100         END
